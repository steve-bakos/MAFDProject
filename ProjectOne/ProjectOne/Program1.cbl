@@ -33,13 +33,81 @@
            assign to "../../../data/error-report.out"
            organization is line sequential.
 
+      *Store master reference file - valid store numbers are
+      *maintained here instead of in the program logic.
+           select store-master-file
+           assign to "../../../data/store-master.dat"
+           organization is line sequential.
+
+      *Checkpoint file - lets a big end-of-month run restart from the
+      *last checkpoint instead of from record one after an abend.
+           select checkpoint-file
+           assign to "../../../data/program1-checkpoint.dat"
+           organization is line sequential
+           file status is ws-ckpt-status.
+
+      *Review threshold control file - the dollar amount a transaction
+      *has to clear before it gets pulled for manager review instead
+      *of going straight through. A missing file just means "use the
+      *built-in default" rather than aborting the run.
+           select review-threshold-file
+           assign to "../../../data/review-threshold.dat"
+           organization is line sequential
+           file status is ws-revthr-status.
+
+      *Invalid-record-rate threshold control file - the percentage of
+      *a run's records that can fail validation before it's worth
+      *flagging on the console instead of waiting for someone to
+      *notice in invalid.out. A missing file just means "use the
+      *built-in default" rather than aborting the run.
+           select invalid-rate-threshold-file
+           assign to "../../../data/invalid-rate-threshold.dat"
+           organization is line sequential
+           file status is ws-irthr-status.
+
+      *Review queue - oversized transactions land here instead of
+      *valid.out so a manager can look them over.
+           select review-file
+           assign to "../../../data/review-queue.out"
+           organization is line sequential.
+
+      *Error diagnosis extract - a machine-readable companion to
+      *error-report.out. Carries the same which-field-failed flags
+      *the report prints in plain English so the correction program
+      *can figure out what to fix without re-parsing report text.
+           select error-diagnosis-file
+           assign to "../../../data/error-diagnosis.out"
+           organization is line sequential.
+
+      *Resubmit file - the correction program drops corrected records
+      *here in the same shape as invalid-line; we read them back
+      *through the ordinary validation chain on our next run and
+      *clear the file once we have, the same way the checkpoint file
+      *is cleared on a clean finish. A missing file just means there
+      *is nothing waiting to be resubmitted today.
+           select resubmit-file
+           assign to "../../../data/resubmit.dat"
+           organization is line sequential
+           file status is ws-rs-status.
+
+      *Run-id control file - the batch date and run id this run
+      *stamps on the front of its own output files, written here so
+      *Program2 through Program7 can read the same pair back and
+      *stamp it on their own output too. That way every file sitting
+      *in a data directory from one job execution carries a matching
+      *header no matter which program produced it.
+           select run-id-file
+           assign to "../../../data/run-id.dat"
+           organization is line sequential.
+
        data division.
        file section.
 
       *Declare the error line used to create the error report
+      *(the 6-digit trailer carries the project1.dat line number)
        fd error-file
            data record is error-in
-           record contains 36 characters.
+           record contains 44 characters.
 
        01 error-in.
            05 ei-trans-code                    pic x.
@@ -51,11 +119,24 @@
                10 ei-inv-hyphen                pic x.
                10 ei-inv-number                pic 9(6).
            05 ei-sku-code                      pic x(15).
+           05 ei-reason-code                   pic xx.
+           05 ei-seq-num                       pic 9(6).
+
+      * 370-write-total-record-counts' blank separator/trailer lines
+      * ride down the same 44-byte record area at the bottom of
+      * invalid.out - redefined here so 440-write-error-records can
+      * recognize and skip them instead of diagnosing them as if they
+      * were invalid transaction detail.
+       01 ws-error-trailer-view redefines error-in.
+           05 et-label-prefix                  pic x(6).
+           05 filler                           pic x(38).
 
       *Declare an input line
+      *(il-reason-code only carries a value on Return records; it
+      *rides along as spaces for every other trans-code)
        fd input-file
            data record is input-line
-           record contains 36 characters.
+           record contains 38 characters.
 
        01 input-line.
            05 il-trans-code                    pic x.
@@ -67,20 +148,25 @@
                10 il-inv-hyphen                pic x.
                10 il-inv-number                pic 9(6).
            05 il-sku-code                      pic x(15).
+           05 il-reason-code                   pic xx.
 
       *Declare a valid line
        fd valid-file
            data record is valid-line
-           record contains 36 characters.
+           record contains 38 characters.
 
-       01 valid-line                           pic x(36).
+       01 valid-line                           pic x(38).
 
       *Declare an invalid line
+      *(the 6-digit trailer carries the project1.dat line number so
+      *the error report can point straight back at the source record)
        fd invalid-file
            data record is invalid-line
-           record contains 36 characters.
+           record contains 44 characters.
 
-       01 invalid-line                         pic x(36).
+       01 invalid-line.
+           05 iv-record                        pic x(38).
+           05 iv-seq-num                       pic 9(6).
 
       *Declare an error report line
        fd error-report
@@ -89,11 +175,172 @@
 
        01 error-out                            pic x(49).
 
+      *Declare the store master line
+       fd store-master-file
+           data record is sm-store-in
+           record contains 23 characters.
+
+       01 sm-store-in.
+           05 sm-in-store-num                  pic 99.
+           05 sm-in-store-status                pic x.
+           05 sm-in-store-name                  pic x(20).
+
+      *Declare the checkpoint record - last sequence number processed
+      *plus the counters needed to resume the tie-out cleanly.
+       fd checkpoint-file
+           data record is ck-record
+           record contains 18 characters.
+
+       01 ck-record.
+           05 ck-last-seq                      pic 9(6).
+           05 ck-valid-count                    pic 9(4).
+           05 ck-invalid-count                  pic 9(4).
+           05 ck-review-count                   pic 9(4).
+
+      *Declare the review threshold control record - one line holding
+      *the dollar amount that sends a transaction to manager review.
+       fd review-threshold-file
+           data record is rt-threshold-in
+           record contains 7 characters.
+
+       01 rt-threshold-in                      pic 9(5)v99.
+
+      *Declare the invalid-record-rate threshold control record - one
+      *line holding the invalid percentage that triggers the console
+      *alert.
+       fd invalid-rate-threshold-file
+           data record is ir-threshold-in
+           record contains 5 characters.
+
+       01 ir-threshold-in                      pic 9(3)v99.
+
+      *Declare the review queue line - the raw record plus the
+      *project1.dat line number, same as invalid-line, so a manager
+      *can trace it back to the source.
+       fd review-file
+           data record is review-line
+           record contains 44 characters.
+
+       01 review-line.
+           05 rv-record                        pic x(38).
+           05 rv-seq-num                        pic 9(6).
+
+      *Declare the error diagnosis line - one flag per field checked
+      *by 500-list-mistakes-with-record, keyed by the same sequence
+      *number carried on invalid-line/error-out.
+       fd error-diagnosis-file
+           data record is ed-record
+           record contains 13 characters.
+
+       01 ed-record.
+           05 ed-seq-num                       pic 9(6).
+           05 ed-err-trans-code                pic x.
+           05 ed-err-trans-amt                 pic x.
+           05 ed-err-pay-type                  pic x.
+           05 ed-err-store-num                 pic x.
+           05 ed-err-inv-prefix                pic x.
+           05 ed-err-inv-number                pic x.
+           05 ed-err-sku-code                  pic x.
+
+      *Declare the resubmit line - same shape as invalid-line so the
+      *correction program can write a corrected record straight back
+      *in the format we already know how to validate.
+       fd resubmit-file
+           data record is rs-record
+           record contains 44 characters.
+
+       01 rs-record.
+           05 rs-input-portion                 pic x(38).
+           05 rs-orig-seq-num                   pic 9(6).
+
+      *Declare the run-id record - today's batch date plus a
+      *time-of-day run id, unique enough to tell two same-day runs
+      *apart.
+       fd run-id-file
+           data record is ri-record
+           record contains 14 characters.
+
+       01 ri-record.
+           05 ri-batch-date                     pic 9(6).
+           05 ri-run-id                         pic 9(8).
+
        working-storage section.
 
        77 ws-eof-flag                          pic x
            value "N".
 
+       77 ws-store-eof-flag                    pic x
+           value "N".
+
+       77 ws-store-found-flag                  pic x
+           value "N".
+
+       77 ws-ckpt-status                       pic xx
+           value "00".
+
+       77 ws-ckpt-read-eof                     pic x
+           value "N".
+
+       77 ws-revthr-status                     pic xx
+           value "00".
+
+       77 ws-irthr-status                      pic xx
+           value "00".
+
+       77 ws-rs-status                         pic xx
+           value "00".
+
+       77 ws-rs-eof-flag                        pic x
+           value "N".
+
+      *Set while a record pulled from resubmit-file is being run
+      *through the validation chain, so 300-invalid-record and
+      *350-valid-record know to tally and trace it separately from
+      *today's project1.dat records instead of folding it into the
+      *002 reconciliation.
+       77 ws-resubmit-mode                      pic x
+           value "N".
+
+       01 ws-con-checkpoint-interval            pic 9(4)
+           value 500.
+
+      *Used if review-threshold.dat is missing - keeps the run going
+      *on a sensible default instead of aborting.
+       01 ws-con-review-default                pic 9(5)v99
+           value 1000.00.
+
+       01 ws-con-review-threshold               pic 9(5)v99
+           value 0.
+
+      *Used if invalid-rate-threshold.dat is missing - keeps the run
+      *going on a sensible default instead of aborting.
+       01 ws-con-invalid-rate-default            pic 9(3)v99
+           value 010.00.
+
+       01 ws-con-invalid-rate-threshold          pic 9(3)v99
+           value 0.
+
+      *This run's invalid percentage, computed once the valid and
+      *invalid counters are final.
+       01 ws-cnt-invalid-rate                    pic 9(3)v99
+           value 0.
+
+       01 ws-chk-restart-point                  pic 9(6)
+           value 0.
+
+       01 ws-chk-skip-cnt                       pic 9(6)
+           value 0.
+
+       01 ws-store-tbl-cnt                     pic 9(3)
+           value 0.
+
+       01 ws-store-tbl.
+           05 ws-store-tbl-entry                occurs 1 to 200 times
+                   depending on ws-store-tbl-cnt
+                   indexed by ws-store-idx.
+               10 ws-store-tbl-num              pic 99.
+               10 ws-store-tbl-status           pic x.
+
        01 ws-constants.
            05 ws-con-trns-code-S               pic x
                value "S".
@@ -101,28 +348,80 @@
                value "R".
            05 ws-con-trns-code-L               pic x
                value "L".
+           05 ws-con-trns-code-V               pic x
+               value "V".
+           05 ws-con-trns-code-X               pic x
+               value "X".
            05 ws-con-pay-type-CA               pic xx
                value "CA".
            05 ws-con-pay-type-CR               pic xx
                value "CR".
            05 ws-con-pay-type-DB               pic xx
                value "DB".
-           05 ws-con-store-num-01              pic 99
-               value 01.
-           05 ws-con-store-num-02              pic 99
-               value 02.
-           05 ws-con-store-num-03              pic 99
-               value 03.
-           05 ws-con-store-num-07              pic 99
-               value 07.
            05 ws-con-error-star                pic x(36)
                value '************************************'.
 
+       01 ws-store-check-num                   pic 99
+           value 0.
+
        01 ws-counters.
            05 ws-cnt-valid-records             pic 9(4)
                value 0.
            05 ws-cnt-invalid-records           pic 9(4)
                value 0.
+           05 ws-cnt-input-records             pic 9(6)
+               value 0.
+           05 ws-cnt-reconciled-total           pic 9(6)
+               value 0.
+           05 ws-cnt-review-records             pic 9(4)
+               value 0.
+           05 ws-cnt-resubmit-valid             pic 9(4)
+               value 0.
+           05 ws-cnt-resubmit-invalid           pic 9(4)
+               value 0.
+           05 ws-cnt-resubmit-review             pic 9(4)
+               value 0.
+
+      *Control-total reconciliation message (written to the console
+      *as a run-time alert rather than buried in a report nobody
+      *opens until the next day).
+       01 ws-con-discrepancy-msg               pic x(56)
+           value "*** CONTROL TOTAL DISCREPANCY - Program1 record count".
+
+       01 ws-reconciliation-line.
+           05 filler                           pic x(16)
+               value "RECORDS READ: ".
+           05 ws-rec-input-count                pic zzzzz9
+               value 0.
+           05 filler                           pic x(5)
+               value spaces.
+           05 filler                           pic x(18)
+               value "VALID + INVALID: ".
+           05 ws-rec-tied-out-count             pic zzzzz9
+               value 0.
+
+      *Invalid-record-rate alert message (same console-alert shape as
+      *the control-total discrepancy above) - fired when today's
+      *invalid percentage crosses the configurable threshold instead
+      *of only showing up to whoever happens to open invalid.out.
+       01 ws-con-invalid-rate-msg              pic x(50)
+           value "*** INVALID RECORD RATE ALERT - threshold exceeded".
+
+       01 ws-invalid-rate-line.
+           05 filler                           pic x(14)
+               value "INVALID RATE: ".
+           05 ws-irl-rate-out                  pic zz9.99
+               value 0.
+           05 filler                           pic x
+               value "%".
+           05 filler                           pic x(6)
+               value spaces.
+           05 filler                           pic x(11)
+               value "THRESHOLD: ".
+           05 ws-irl-threshold-out             pic zz9.99
+               value 0.
+           05 filler                           pic x
+               value "%".
 
        01 ws-output-valid-records.
            05 ws-out-valid-total               pic x(31)
@@ -137,12 +436,51 @@
            05 ws-out-invalid-record-count      pic z(2)9
                value 0.
 
+       01 ws-output-review-records.
+           05 ws-out-review-total              pic x(32)
+               value "Total Number of Review Records:".
+           05 filler                           pic x.
+           05 ws-out-review-record-count       pic z(2)9
+               value 0.
+
+      *The batch-date/run-id header stamped at the front of every
+      *output file this program writes, so a file sitting in the
+      *data directory can be traced back to the run that produced it.
+       01 ws-batch-header-line.
+           05 filler                            pic x(11)
+               value "BATCH DATE:".
+           05 bh-batch-date                     pic 9(6).
+           05 filler                            pic x(4)
+               value spaces.
+           05 filler                            pic x(8)
+               value "RUN ID: ".
+           05 bh-run-id                         pic 9(8).
+
+       01 ws-output-resubmit-valid.
+           05 ws-out-resubmit-valid-total       pic x(33)
+               value "Total Resubmitted Now Valid:     ".
+           05 ws-out-resubmit-valid-count       pic z(2)9
+               value 0.
+
+       01 ws-output-resubmit-invalid.
+           05 ws-out-resubmit-invalid-total     pic x(33)
+               value "Total Resubmitted Still Invalid: ".
+           05 ws-out-resubmit-invalid-count     pic z(2)9
+               value 0.
+
        01 ws-error-report-header.
            05 filler                           pic x(12).
            05 filler                           pic x(12)
                value "ERROR REPORT".
            05 filler                           pic x(12).
 
+      *Points the reader at the offending line in project1.dat.
+       01 ws-error-line-number.
+           05 filler                           pic x(25)
+               value "INPUT FILE LINE NUMBER: ".
+           05 ws-erln-seq-num                  pic zzzzz9
+               value 0.
+
        01 ws-error-messages.
            05 ws-ems-trns-code                 pic x(42)
                value " - This transaction code is wrong (Char 1)".
@@ -190,9 +528,15 @@
        procedure division.
        000-main.
 
+           move 0 to return-code.
+
            perform 100-open-files.
            perform 200-process-records until ws-eof-flag = "Y".
+           perform 180-process-resubmit-records.
            perform 370-write-total-record-counts.
+           perform 375-reconcile-control-totals.
+           perform 377-check-invalid-rate.
+           perform 390-clear-checkpoint.
            perform 400-create-error-report.
            perform 999-close-files.
            goback.
@@ -200,15 +544,215 @@
       *Open the files needed
        100-open-files.
 
+           perform 105-generate-run-id.
+           perform 110-load-store-master.
+           perform 130-load-checkpoint.
+           perform 150-load-review-threshold.
+           perform 155-load-invalid-rate-threshold.
+
            open input input-file.
-           open output valid-file invalid-file.
+
+           if (ws-chk-restart-point > 0) then
+               open extend valid-file invalid-file review-file
+               perform 140-skip-to-checkpoint
+           else
+               open output valid-file invalid-file review-file
+               write valid-line   from ws-batch-header-line
+               write invalid-line from ws-batch-header-line
+               write review-line  from ws-batch-header-line
+           end-if.
+
+           read input-file
+               at end move "Y" to ws-eof-flag
+               not at end add 1 to ws-cnt-input-records
+           end-read.
+
+      *Stamp today's batch date and a time-of-day run id on this
+      *run's output files, and drop the same pair in run-id.dat so
+      *Program2 through Program7 stamp their own output to match.
+       105-generate-run-id.
+
+           accept bh-batch-date from date.
+           accept bh-run-id     from time.
+
+           move bh-batch-date to ri-batch-date.
+           move bh-run-id     to ri-run-id.
+
+           open output run-id-file.
+           write ri-record.
+           close run-id-file.
+
+      *Load the store master into a table so the valid store list
+      *can be maintained by ops without a recompile.
+       110-load-store-master.
+
+           open input store-master-file.
+
+           read store-master-file
+               at end move "Y" to ws-store-eof-flag.
+
+           perform 120-load-store-entry
+               until ws-store-eof-flag = "Y".
+
+           close store-master-file.
+
+      *Add one store master entry to the in-memory table.
+       120-load-store-entry.
+
+           add 1 to ws-store-tbl-cnt.
+           set ws-store-idx to ws-store-tbl-cnt.
+
+           move sm-in-store-num    to ws-store-tbl-num(ws-store-idx).
+           move sm-in-store-status to ws-store-tbl-status(ws-store-idx).
+
+           read store-master-file
+               at end move "Y" to ws-store-eof-flag.
+
+      *Pick up where a previous aborted run left off, if a checkpoint
+      *exists. A missing checkpoint file just means a fresh run.
+       130-load-checkpoint.
+
+           move 0 to ws-chk-restart-point.
+
+           open input checkpoint-file.
+
+           if (ws-ckpt-status = "00") then
+
+               read checkpoint-file
+                   at end move "Y" to ws-ckpt-read-eof
+               end-read
+
+               if (ws-ckpt-read-eof not = "Y") and
+                  (ck-last-seq > 0) then
+
+                   move ck-last-seq     to ws-chk-restart-point
+                   move ck-valid-count  to ws-cnt-valid-records
+                   move ck-invalid-count to ws-cnt-invalid-records
+                   move ck-review-count to ws-cnt-review-records
+
+               end-if
+
+               close checkpoint-file
+
+           end-if.
+
+      *Load the manager-review dollar threshold. A missing control
+      *file just means "run with the built-in default" rather than
+      *aborting the job.
+       150-load-review-threshold.
+
+           move ws-con-review-default to ws-con-review-threshold.
+
+           open input review-threshold-file.
+
+           if (ws-revthr-status = "00") then
+
+               read review-threshold-file
+                   not at end move rt-threshold-in
+                       to ws-con-review-threshold
+               end-read
+
+               close review-threshold-file
+
+           end-if.
+
+      *Load the invalid-record-rate alert threshold. A missing
+      *control file just means "run with the built-in default"
+      *rather than aborting the job.
+       155-load-invalid-rate-threshold.
+
+           move ws-con-invalid-rate-default
+               to ws-con-invalid-rate-threshold.
+
+           open input invalid-rate-threshold-file.
+
+           if (ws-irthr-status = "00") then
+
+               read invalid-rate-threshold-file
+                   not at end move ir-threshold-in
+                       to ws-con-invalid-rate-threshold
+               end-read
+
+               close invalid-rate-threshold-file
+
+           end-if.
+
+      *Read and discard the records already processed in a prior run.
+       140-skip-to-checkpoint.
+
+           perform 145-skip-one-record
+               varying ws-chk-skip-cnt from 1 by 1
+               until ws-chk-skip-cnt > ws-chk-restart-point
+                   or ws-eof-flag = "Y".
+
+           move ws-chk-restart-point to ws-cnt-input-records.
+
+      *Skip one already-processed record on the input file.
+       145-skip-one-record.
 
            read input-file
                at end move "Y" to ws-eof-flag.
 
+      *Run any corrected records the resubmit program has queued up
+      *back through the same validation chain project1.dat gets,
+      *then empty the file so today's batch isn't reprocessed
+      *tomorrow. A missing file just means nothing is waiting.
+       180-process-resubmit-records.
+
+           move "N" to ws-rs-eof-flag.
+           move "Y" to ws-resubmit-mode.
+
+           open input resubmit-file.
+
+           if (ws-rs-status = "00") then
+
+               read resubmit-file
+                   at end move "Y" to ws-rs-eof-flag
+               end-read
+
+               perform 185-validate-resubmit-record
+                   until ws-rs-eof-flag = "Y"
+
+               close resubmit-file
+
+           end-if.
+
+           move "N" to ws-resubmit-mode.
+
+           open output resubmit-file.
+           close resubmit-file.
+
+      *Validate one corrected record pulled from resubmit-file.
+       185-validate-resubmit-record.
+
+           move rs-input-portion to input-line.
+
+           perform 205-validate-one-record.
+
+           read resubmit-file
+               at end move "Y" to ws-rs-eof-flag
+           end-read.
+
       *Begin processing records
       *Start with check if the trans code is valid
        200-process-records.
+
+           perform 205-validate-one-record.
+
+           if (function mod(ws-cnt-input-records,
+                            ws-con-checkpoint-interval) = 0) then
+               perform 380-write-checkpoint
+           end-if.
+
+           read input-file
+               at end move "Y" to ws-eof-flag
+               not at end add 1 to ws-cnt-input-records
+           end-read.
+
+      *The validation chain itself, pulled out of 200-process-records
+      *so 185-validate-resubmit-record can run the same checks
+      *against a corrected record from resubmit-file.
+       205-validate-one-record.
            if (il-trans-code = ws-con-trns-code-S) then
 
                perform 210-check-trans-amount
@@ -223,23 +767,32 @@
 
                perform 210-check-trans-amount
 
+           else
+           if (il-trans-code = ws-con-trns-code-V) then
+
+               perform 210-check-trans-amount
+
+           else
+           if (il-trans-code = ws-con-trns-code-X) then
+
+               perform 210-check-trans-amount
+
            else
 
                perform 300-invalid-record
 
+           end-if
+           end-if
            end-if
            end-if
            end-if.
 
-           read input-file
-               at end move "Y" to ws-eof-flag.
-
       *Checking if the trans amount is a number
        210-check-trans-amount.
 
            if (il-trans-amt is numeric) then
 
-               perform 220-check-payment-type
+               perform 215-check-trans-threshold
 
            else
 
@@ -247,6 +800,20 @@
 
            end-if.
 
+      *A transaction over the review threshold is pulled for manager
+      *review instead of being let through to valid.out.
+       215-check-trans-threshold.
+
+           if (il-trans-amt > ws-con-review-threshold) then
+
+               perform 310-review-record
+
+           else
+
+               perform 220-check-payment-type
+
+           end-if.
+
       *Check to see if the payment type is correct
        220-check-payment-type.
 
@@ -273,34 +840,39 @@
            end-if.
 
       *Check to see if the store number is correct
-       230-check-store-number.                 
+       230-check-store-number.
+
+           move il-store-num to ws-store-check-num.
+           perform 235-search-store-table.
 
-           if (il-store-num = ws-con-store-num-01) then
+           if (ws-store-found-flag = "Y") then
 
                 perform 240-check-invoice-prefix
 
            else
-           if (il-store-num = ws-con-store-num-02) then
 
-                perform 240-check-invoice-prefix
+               perform 300-invalid-record
 
-           else
-           if (il-store-num = ws-con-store-num-03) then
+           end-if.
 
-                perform 240-check-invoice-prefix
+      *Search the store master table for ws-store-check-num.
+       235-search-store-table.
 
-           else
-           if (il-store-num = ws-con-store-num-07) then
+           move "N" to ws-store-found-flag.
 
-                perform 240-check-invoice-prefix
+           perform 236-compare-store-entry
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-tbl-cnt
+                   or ws-store-found-flag = "Y".
 
-           else
+      *Compare one store table entry to ws-store-check-num.
+       236-compare-store-entry.
 
-               perform 300-invalid-record
+           if (ws-store-check-num = ws-store-tbl-num(ws-store-idx))
+               then
+
+               move "Y" to ws-store-found-flag
 
-           end-if
-           end-if
-           end-if
            end-if.
 
       *Check that the first part of the invoice is alphabetic
@@ -343,16 +915,70 @@
            end-if.
 
       *If the record is invalid
+      *Carry today's input line number along so the error report can
+      *point straight back at the offending record in project1.dat.
+      *A record pulled from resubmit-file that still fails carries
+      *its original project1.dat line number instead and is tallied
+      *apart from today's input-record counters.
        300-invalid-record.
 
-           write invalid-line from input-line.
-           add 1 to ws-cnt-invalid-records.
+           move input-line             to iv-record.
+
+           if (ws-resubmit-mode = "Y") then
+
+               move rs-orig-seq-num    to iv-seq-num
+               write invalid-line
+               add 1 to ws-cnt-resubmit-invalid
+
+           else
+
+               move ws-cnt-input-records to iv-seq-num
+               write invalid-line
+               add 1 to ws-cnt-invalid-records
+
+           end-if.
+
+      *Oversized transaction - route it to the review queue along
+      *with today's input line number instead of straight to
+      *valid.out.
+      *A resubmitted record that still needs manager review carries
+      *its original project1.dat line number instead and is tallied
+      *apart from today's input-record counters, same as the invalid
+      *and valid sides.
+       310-review-record.
+
+           move input-line             to rv-record.
+
+           if (ws-resubmit-mode = "Y") then
+
+               move rs-orig-seq-num    to rv-seq-num
+               write review-line
+               add 1 to ws-cnt-resubmit-review
+
+           else
+
+               move ws-cnt-input-records to rv-seq-num
+               write review-line
+               add 1 to ws-cnt-review-records
+
+           end-if.
 
       *if the record is valid
+      *A resubmitted record that now passes is tallied apart from
+      *today's input-record counters, same as the invalid side.
        350-valid-record.
 
            write valid-line from input-line.
-           add 1 to ws-cnt-valid-records.
+
+           if (ws-resubmit-mode = "Y") then
+
+               add 1 to ws-cnt-resubmit-valid
+
+           else
+
+               add 1 to ws-cnt-valid-records
+
+           end-if.
 
       *Write the total record counts to each file.
        370-write-total-record-counts.
@@ -365,6 +991,90 @@
            move  ws-cnt-invalid-records to ws-out-invalid-record-count.
            write invalid-line from ws-output-invalid-records.
 
+           write review-line  from spaces.
+           move  ws-cnt-review-records  to ws-out-review-record-count.
+           write review-line  from ws-output-review-records.
+
+           write invalid-line from spaces.
+           move  ws-cnt-resubmit-valid  to ws-out-resubmit-valid-count.
+           write invalid-line from ws-output-resubmit-valid.
+           move  ws-cnt-resubmit-invalid
+               to ws-out-resubmit-invalid-count.
+           write invalid-line from ws-output-resubmit-invalid.
+
+      *Tie the valid and invalid counters out against the number of
+      *records actually read from project1.dat. A mismatch means a
+      *record was lost somewhere between the read and the counters
+      *(a truncated file, a bad read, etc.) instead of being trusted
+      *blindly.
+       375-reconcile-control-totals.
+
+           compute ws-cnt-reconciled-total
+               = ws-cnt-valid-records + ws-cnt-invalid-records
+                   + ws-cnt-review-records.
+
+           if (ws-cnt-reconciled-total not = ws-cnt-input-records) then
+
+               move ws-cnt-input-records     to ws-rec-input-count
+               move ws-cnt-reconciled-total  to ws-rec-tied-out-count
+               display ws-con-discrepancy-msg
+               display ws-reconciliation-line
+               move 16 to return-code
+
+           end-if.
+
+      *Fire a console alert if today's invalid-record percentage
+      *crosses the configurable threshold, so a bad upstream feed
+      *gets caught the morning it happens instead of days later when
+      *someone happens to review invalid.out.
+       377-check-invalid-rate.
+
+           if (ws-cnt-reconciled-total > 0) then
+
+               compute ws-cnt-invalid-rate rounded
+                   = ws-cnt-invalid-records / ws-cnt-reconciled-total
+                       * 100
+
+               if (ws-cnt-invalid-rate > ws-con-invalid-rate-threshold)
+                   then
+
+                   move ws-cnt-invalid-rate      to ws-irl-rate-out
+                   move ws-con-invalid-rate-threshold
+                       to ws-irl-threshold-out
+                   display ws-con-invalid-rate-msg
+                   display ws-invalid-rate-line
+                   move 16 to return-code
+
+               end-if
+
+           end-if.
+
+      *Write a checkpoint so a rerun after an abend can pick up here
+      *instead of going back to record one.
+       380-write-checkpoint.
+
+           move ws-cnt-input-records   to ck-last-seq.
+           move ws-cnt-valid-records   to ck-valid-count.
+           move ws-cnt-invalid-records to ck-invalid-count.
+           move ws-cnt-review-records  to ck-review-count.
+
+           open output checkpoint-file.
+           write ck-record.
+           close checkpoint-file.
+
+      *The run finished cleanly - clear the checkpoint so tomorrow's
+      *run starts at record one instead of skipping ahead.
+       390-clear-checkpoint.
+
+           move 0 to ck-last-seq.
+           move 0 to ck-valid-count.
+           move 0 to ck-invalid-count.
+           move 0 to ck-review-count.
+
+           open output checkpoint-file.
+           write ck-record.
+           close checkpoint-file.
+
       *Generate the error report
        400-create-error-report.
 
@@ -374,24 +1084,58 @@
 
            open input error-file.
            open output error-report.
+           open output error-diagnosis-file.
 
+      *Skip past the batch header line 100-open-files stamped on the
+      *front of invalid.out before picking up the first real record.
            read error-file
-               at end move "Y" to ws-eof-flag.
+               at end move "Y" to ws-eof-flag
+           end-read.
+
+           if (ws-eof-flag not = "Y") then
+
+               read error-file
+                   at end move "Y" to ws-eof-flag
+               end-read
+
+           end-if.
 
            perform 420-write-report-headers.
 
       *Write error report headers
        420-write-report-headers.
+           write error-out from ws-batch-header-line.
+           write error-out from spaces.
            write error-out from ws-error-report-header.
            write error-out from spaces.
 
            perform 440-write-error-records until ws-eof-flag = "Y".
 
-      *Write the records with errors to the report
+      *Write the records with errors to the report. 370's own blank
+      *separator/trailer lines show up at the bottom of invalid.out
+      *along with the real error records - stop here instead of
+      *running the diagnosis/correction pipeline over them.
        440-write-error-records.
 
+           if (error-in = spaces) or (et-label-prefix = "Total ") then
+
+               move "Y" to ws-eof-flag
+
+           else
+
+               perform 445-write-one-error-record
+
+           end-if.
+
+       445-write-one-error-record.
+
            write error-out from error-in.
+
+           move ei-seq-num to ws-erln-seq-num.
+           write error-out from ws-error-line-number.
+
            perform 500-list-mistakes-with-record.
+           perform 405-write-error-diagnosis.
 
            write error-out from ws-error-stars.
            move spaces to ws-error-stars.
@@ -402,6 +1146,22 @@
            read error-file
                at end move "Y" to ws-eof-flag.
 
+      *Write the machine-readable diagnosis record for this error
+      *before 460 clears the check flags back to "N" for the next
+      *record.
+       405-write-error-diagnosis.
+
+           move ei-seq-num              to ed-seq-num.
+           move ws-err-chk-trans-code   to ed-err-trans-code.
+           move ws-err-chk-trans-amt    to ed-err-trans-amt.
+           move ws-err-chk-pay-type     to ed-err-pay-type.
+           move ws-err-chk-store-num    to ed-err-store-num.
+           move ws-err-chk-inv-prefix   to ed-err-inv-prefix.
+           move ws-err-chk-inv-number   to ed-err-inv-number.
+           move ws-err-chk-sku-code     to ed-err-sku-code.
+
+           write ed-record.
+
       *Tell the user what is wrong with these records
        460-write-error-messages.
        
@@ -470,7 +1230,9 @@
 
            if (ei-trans-code not equal ws-con-trns-code-L  and
                ei-trans-code not equal ws-con-trns-code-R  and
-               ei-trans-code not equal ws-con-trns-code-S) then
+               ei-trans-code not equal ws-con-trns-code-S  and
+               ei-trans-code not equal ws-con-trns-code-V  and
+               ei-trans-code not equal ws-con-trns-code-X) then
 
                move ws-con-error-star to ws-erstrs-trans-code
                move "Y" to ws-err-chk-trans-code
@@ -502,10 +1264,10 @@
       *Check if the store number is wrong
        540-error-store-number.
 
-           if (ei-store-num not equal ws-con-store-num-01  and
-               ei-store-num not equal ws-con-store-num-02  and
-               ei-store-num not equal ws-con-store-num-03  and
-               ei-store-num not equal ws-con-store-num-07) then
+           move ei-store-num to ws-store-check-num.
+           perform 235-search-store-table.
+
+           if (ws-store-found-flag = "N") then
 
                move ws-con-error-star to ws-erstrs-store-num
                move "Y" to ws-err-chk-store-num
@@ -535,7 +1297,7 @@
       *Check if the sku number is blank
        570-error-sku-number.
 
-           if (ei-sku-code equals spaces)
+           if (ei-sku-code equal spaces)
 
                move ws-con-error-star to ws-erstrs-sku-code
                move "Y" to ws-err-chk-sku-code
@@ -545,7 +1307,7 @@
       *Close the files that were used
        999-close-files.
            close input-file valid-file error-file
-           error-report.
+           error-report review-file error-diagnosis-file.
         
 
        end program Program1.
\ No newline at end of file
