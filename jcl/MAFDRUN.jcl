@@ -0,0 +1,45 @@
+//MAFDRUN  JOB (ACCTNO),'MAFD DAILY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Runs the daily Program1 -> Program2 -> Program3 -> Program4
+//* chain in order. Each step's file-control still finds its input
+//* and output files the same relative way it does when the
+//* programs are run by hand today, so this job only adds
+//* sequencing and a return-code check between steps - it does not
+//* change how any program locates its files. A non-zero return
+//* code from a step (Program1 sets one on a control-total
+//* reconciliation mismatch; any step can fail the same way) stops
+//* the chain instead of letting the next step run against a
+//* missing or stale file from a step that didn't finish cleanly.
+//*
+//STEP010  EXEC PGM=PROGRAM1
+//STEPLIB  DD DISP=SHR,DSN=MAFD.PROD.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//IF010    IF (STEP010.RC = 0) THEN
+//STEP020  EXEC PGM=PROGRAM2
+//STEPLIB  DD DISP=SHR,DSN=MAFD.PROD.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//IF020    IF (STEP020.RC = 0) THEN
+//STEP030  EXEC PGM=PROGRAM3
+//STEPLIB  DD DISP=SHR,DSN=MAFD.PROD.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//IF030    IF (STEP030.RC = 0) THEN
+//STEP040  EXEC PGM=PROGRAM4
+//STEPLIB  DD DISP=SHR,DSN=MAFD.PROD.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//         ELSE
+//ENDIF30  ENDIF
+//*
+//         ELSE
+//ENDIF20  ENDIF
+//*
+//         ELSE
+//ENDIF10  ENDIF
