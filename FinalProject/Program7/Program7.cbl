@@ -0,0 +1,496 @@
+       identification division.
+       program-id. Program7.
+
+       author.Steve Bakos
+       date-written.August 9th, 2026
+      *Purpose: Let ops correct and resubmit records that landed in
+      *         Program1's invalid.out. Reads invalid.out alongside
+      *         the machine-readable error-diagnosis extract Program1
+      *         now writes, applies whatever replacement value ops
+      *         entered in the corrections control file for that
+      *         record's flagged field, and queues the corrected
+      *         record in resubmit-file so Program1 runs it back
+      *         through validation on its next pass. Every invalid
+      *         record is accounted for on the correction log, either
+      *         as resubmitted or as still waiting on a correction.
+
+       environment division.
+       configuration section.
+       input-output section.
+
+       file-control.
+      *Invalid records from Program1's last run.
+           select invalid-file
+               assign to "../../../../Program1/data/invalid.out"
+               organization is line sequential.
+
+      *The which-field-failed flags Program1 wrote alongside
+      *invalid.out, one record per invalid record in the same order.
+           select error-diagnosis-file
+               assign to
+                   "../../../../Program1/data/error-diagnosis.out"
+               organization is line sequential.
+
+      *Corrections control file - ops edits this with the replacement
+      *value for the flagged field on each invalid record they want
+      *resubmitted, the same "small control file drives the run"
+      *shape as review-threshold.dat/tax-rate.dat.
+           select corrections-file
+               assign to "../../../data/corrections.dat"
+               organization is line sequential.
+
+      *Corrected records queued up for Program1 to revalidate on its
+      *next run.
+           select resubmit-file
+               assign to "../../../../Program1/data/resubmit.dat"
+               organization is line sequential.
+
+      *Audit trail of what got corrected and resubmitted, and what is
+      *still waiting on a correction.
+           select correction-log-file
+               assign to "../../../data/correction-log.out"
+               organization is line sequential.
+
+      *Run-id control file - Program1 stamps the batch date and run
+      *id for this run here so every program downstream can stamp
+      *the same pair on its own output.
+           select run-id-file
+               assign to "../../../../Program1/data/run-id.dat"
+               organization is line sequential
+               file status is ws-runid-status.
+
+       data division.
+       file section.
+
+      *Define the invalid record - same shape as Program1's
+      *invalid-line.
+       fd invalid-file
+           data record is iv-record
+           record contains 44 characters.
+
+       01 iv-record.
+           05 iv-input-portion                 pic x(38).
+           05 iv-seq-num                        pic 9(6).
+
+      * Program1's blank separator/trailer lines ride down the same
+      * 44-byte record area at the bottom of invalid.out - redefined
+      * here so 200-process-invalid-records can recognize and skip
+      * them instead of running the correction pipeline over them.
+       01 ws-invalid-trailer-view redefines iv-record.
+           05 ivt-label-prefix                 pic x(6).
+           05 filler                           pic x(38).
+
+      *Define the error diagnosis record - same shape as Program1's
+      *ed-record.
+       fd error-diagnosis-file
+           data record is ed-record
+           record contains 13 characters.
+
+       01 ed-record.
+           05 ed-seq-num                       pic 9(6).
+           05 ed-err-trans-code                pic x.
+           05 ed-err-trans-amt                 pic x.
+           05 ed-err-pay-type                  pic x.
+           05 ed-err-store-num                 pic x.
+           05 ed-err-inv-prefix                pic x.
+           05 ed-err-inv-number                pic x.
+           05 ed-err-sku-code                  pic x.
+
+      *Define the corrections control record - the replacement text
+      *lines up byte-for-byte with the flagged field's own picture,
+      *the same raw fixed-column convention project1.dat itself
+      *uses, so no reformatting is done on the way in.
+       fd corrections-file
+           data record is corr-record
+           record contains 21 characters.
+
+       01 corr-record.
+           05 corr-seq-num                     pic 9(6).
+           05 corr-new-value                   pic x(15).
+
+      *Define the resubmit record - same shape as Program1's
+      *rs-record.
+       fd resubmit-file
+           data record is rs-record
+           record contains 44 characters.
+
+       01 rs-record.
+           05 rs-input-portion                 pic x(38).
+           05 rs-orig-seq-num                   pic 9(6).
+
+      *Define the correction log line.
+       fd correction-log-file
+           data record is log-out
+           record contains 80 characters.
+
+       01 log-out                               pic x(80).
+
+      *Define the run-id record - today's batch date plus a
+      *time-of-day run id.
+       fd run-id-file
+           data record is ri-record
+           record contains 14 characters.
+
+       01 ri-record.
+           05 ri-batch-date                    pic 9(6).
+           05 ri-run-id                        pic 9(8).
+
+       working-storage section.
+
+       77 ws-eof-flag                          pic x
+           value "N".
+
+       77 ws-runid-status                      pic xx
+           value "00".
+
+      *The batch-date/run-id header stamped at the front of every
+      *output file this program writes, read back from Program1's
+      *run-id.dat so every file from one run carries a matching
+      *header no matter which program produced it.
+       01 ws-batch-header-line.
+           05 filler                           pic x(11)
+               value "BATCH DATE:".
+           05 bh-batch-date                    pic 9(6).
+           05 filler                           pic x(4)
+               value spaces.
+           05 filler                           pic x(8)
+               value "RUN ID: ".
+           05 bh-run-id                        pic 9(8).
+
+       77 ws-ed-eof-flag                       pic x
+           value "N".
+
+       77 ws-corr-eof-flag                     pic x
+           value "N".
+
+       77 ws-corr-tbl-cnt                      pic 9(4)
+           value 0.
+
+       01 ws-corr-tbl.
+           05 ws-corr-tbl-entry                occurs 1 to 2000 times
+                   depending on ws-corr-tbl-cnt
+                   indexed by ws-corr-idx.
+               10 ws-corr-tbl-seq               pic 9(6).
+               10 ws-corr-tbl-value             pic x(15).
+
+       77 ws-corr-check-seq                    pic 9(6)
+           value 0.
+
+       77 ws-corr-found-flag                   pic x
+           value "N".
+
+       77 ws-corr-match-idx                    pic 9(4)
+           value 0.
+
+      *The invalid record's fields broken out so the one flagged
+      *field can be replaced without disturbing the rest of the
+      *record.
+       01 ws-corrected-fields.
+           05 ws-cf-trans-code                 pic x.
+           05 ws-cf-trans-amt                  pic 9(5)v99.
+           05 ws-cf-pay-type                   pic xx.
+           05 ws-cf-store-num                  pic 99.
+           05 ws-cf-invoice-number.
+               10 ws-cf-inv-prefix             pic xx.
+               10 ws-cf-inv-hyphen             pic x.
+               10 ws-cf-inv-number             pic 9(6).
+           05 ws-cf-sku-code                   pic x(15).
+           05 ws-cf-reason-code                pic xx.
+
+       77 ws-cnt-resubmitted                   pic 9(4)
+           value 0.
+
+       77 ws-cnt-still-pending                 pic 9(4)
+           value 0.
+
+       01 ws-log-header.
+           05 filler                           pic x(21)
+               value "CORRECTION LOG REPORT".
+
+       01 ws-log-resubmitted-line.
+           05 filler                           pic x(18)
+               value "LINE NUMBER: ".
+           05 ws-lrl-seq-num                   pic zzzzz9.
+           05 filler                           pic x(5)
+               value spaces.
+           05 filler                           pic x(18)
+               value "RESUBMITTED VALUE:".
+           05 ws-lrl-new-value                 pic x(15).
+
+       01 ws-log-pending-line.
+           05 filler                           pic x(18)
+               value "LINE NUMBER: ".
+           05 ws-lpl-seq-num                   pic zzzzz9.
+           05 filler                           pic x(5)
+               value spaces.
+           05 filler                           pic x(24)
+               value "NO CORRECTION PROVIDED".
+
+       01 ws-log-trailer-resubmitted.
+           05 filler                           pic x(30)
+               value "TOTAL RECORDS RESUBMITTED:   ".
+           05 ws-lt-resubmitted-count          pic z(3)9.
+
+       01 ws-log-trailer-pending.
+           05 filler                           pic x(30)
+               value "TOTAL RECORDS STILL PENDING: ".
+           05 ws-lt-pending-count               pic z(3)9.
+
+       procedure division.
+       000-main.
+
+           perform 100-open-files.
+           perform 110-load-corrections.
+
+           write log-out from ws-log-header.
+           write log-out from spaces.
+
+           perform 200-process-invalid-records
+               until ws-eof-flag = "Y".
+
+           perform 900-write-report-trailer.
+           perform 999-close-files.
+
+           goback.
+
+      *Open everything needed for the run.
+       100-open-files.
+
+           perform 105-load-run-id.
+
+           open input invalid-file.
+           open input error-diagnosis-file.
+           open output resubmit-file.
+           open output correction-log-file.
+
+           read invalid-file
+               at end move "Y" to ws-eof-flag
+           end-read.
+
+      * The first record is just the batch header Program1 stamps
+      * on the front of invalid.out - skip past it to the real
+      * data.
+           if (ws-eof-flag not = "Y") then
+               read invalid-file
+                   at end move "Y" to ws-eof-flag
+               end-read
+           end-if.
+
+           read error-diagnosis-file
+               at end move "Y" to ws-ed-eof-flag
+           end-read.
+
+           write log-out from ws-batch-header-line.
+
+      *Pick up the batch date and run id Program1 stamped for this
+      *run. A missing file just leaves the header at zeros rather
+      *than aborting.
+       105-load-run-id.
+
+           move 0 to bh-batch-date.
+           move 0 to bh-run-id.
+
+           open input run-id-file.
+
+           if (ws-runid-status = "00") then
+
+               read run-id-file
+                   not at end move ri-batch-date to bh-batch-date
+                        move ri-run-id     to bh-run-id
+               end-read
+
+               close run-id-file
+
+           end-if.
+
+      *Load ops' corrections into memory so each invalid record can
+      *be matched against them by sequence number, the same
+      *load/search/compare shape the store and layaway tables use
+      *elsewhere in this system.
+       110-load-corrections.
+
+           open input corrections-file.
+
+           read corrections-file
+               at end move "Y" to ws-corr-eof-flag
+           end-read.
+
+           perform 120-load-correction-entry
+               until ws-corr-eof-flag = "Y".
+
+           close corrections-file.
+
+      *Empty the file so today's corrections aren't reapplied to a
+      *later run's unrelated records sharing the same seq-num (Program1
+      *restarts ws-cnt-input-records at 1 every run), the same
+      *truncate-after-consuming pattern Program1 uses for resubmit.dat.
+           open output corrections-file.
+           close corrections-file.
+
+      *Add one correction entry to the in-memory table.
+       120-load-correction-entry.
+
+           add 1 to ws-corr-tbl-cnt.
+           set ws-corr-idx to ws-corr-tbl-cnt.
+
+           move corr-seq-num   to ws-corr-tbl-seq(ws-corr-idx).
+           move corr-new-value to ws-corr-tbl-value(ws-corr-idx).
+
+           read corrections-file
+               at end move "Y" to ws-corr-eof-flag
+           end-read.
+
+      *Match this invalid record's diagnosis against the correction
+      *table and either apply the fix or log it as still pending.
+      *Program1's own blank separator/trailer lines show up at the
+      *bottom of invalid.out along with the real invalid records -
+      *stop here instead of running the correction pipeline over
+      *them.
+       200-process-invalid-records.
+
+           if (iv-record = spaces) or (ivt-label-prefix = "Total ")
+               then
+
+               move "Y" to ws-eof-flag
+
+           else
+
+               perform 205-process-one-invalid-record
+
+           end-if.
+
+       205-process-one-invalid-record.
+
+           move ed-seq-num to ws-corr-check-seq.
+           perform 210-search-correction-table.
+
+           if (ws-corr-found-flag = "Y") then
+
+               perform 220-apply-correction
+
+           else
+
+               perform 230-log-still-pending
+
+           end-if.
+
+           read invalid-file
+               at end move "Y" to ws-eof-flag
+           end-read.
+
+           read error-diagnosis-file
+               at end continue
+           end-read.
+
+      *Search the correction table for ws-corr-check-seq.
+       210-search-correction-table.
+
+           move "N" to ws-corr-found-flag.
+
+           perform 215-compare-correction-entry
+               varying ws-corr-idx from 1 by 1
+               until ws-corr-idx > ws-corr-tbl-cnt
+                   or ws-corr-found-flag = "Y".
+
+      *Compare one correction table entry to ws-corr-check-seq.
+       215-compare-correction-entry.
+
+           if (ws-corr-check-seq = ws-corr-tbl-seq(ws-corr-idx)) then
+
+               move "Y" to ws-corr-found-flag
+               set ws-corr-match-idx to ws-corr-idx
+
+           end-if.
+
+      *Replace whichever field the diagnosis flagged with the
+      *correction table's replacement text and queue the corrected
+      *record for Program1 to revalidate.
+       220-apply-correction.
+
+           move iv-input-portion to ws-corrected-fields.
+
+           if (ed-err-trans-code = "Y") then
+
+               move ws-corr-tbl-value(ws-corr-match-idx)(1:1)
+                   to ws-cf-trans-code
+
+           else
+           if (ed-err-trans-amt = "Y") then
+
+               move ws-corr-tbl-value(ws-corr-match-idx)(1:7)
+                   to ws-cf-trans-amt
+
+           else
+           if (ed-err-pay-type = "Y") then
+
+               move ws-corr-tbl-value(ws-corr-match-idx)(1:2)
+                   to ws-cf-pay-type
+
+           else
+           if (ed-err-store-num = "Y") then
+
+               move ws-corr-tbl-value(ws-corr-match-idx)(1:2)
+                   to ws-cf-store-num
+
+           else
+           if (ed-err-inv-prefix = "Y") then
+
+               move ws-corr-tbl-value(ws-corr-match-idx)(1:2)
+                   to ws-cf-inv-prefix
+
+           else
+           if (ed-err-inv-number = "Y") then
+
+               move ws-corr-tbl-value(ws-corr-match-idx)(1:6)
+                   to ws-cf-inv-number
+
+           else
+           if (ed-err-sku-code = "Y") then
+
+               move ws-corr-tbl-value(ws-corr-match-idx)(1:15)
+                   to ws-cf-sku-code
+
+           end-if
+           end-if
+           end-if
+           end-if
+           end-if
+           end-if
+           end-if.
+
+           move ws-corrected-fields to rs-input-portion.
+           move iv-seq-num           to rs-orig-seq-num.
+           write rs-record.
+
+           move iv-seq-num to ws-lrl-seq-num.
+           move ws-corr-tbl-value(ws-corr-match-idx)
+               to ws-lrl-new-value.
+           write log-out from ws-log-resubmitted-line.
+
+           add 1 to ws-cnt-resubmitted.
+
+      *No correction was on file for this invalid record - leave it
+      *for ops to handle on a later run.
+       230-log-still-pending.
+
+           move iv-seq-num to ws-lpl-seq-num.
+           write log-out from ws-log-pending-line.
+
+           add 1 to ws-cnt-still-pending.
+
+      *Print the run totals to the correction log.
+       900-write-report-trailer.
+
+           write log-out from spaces.
+           move ws-cnt-resubmitted   to ws-lt-resubmitted-count.
+           write log-out from ws-log-trailer-resubmitted.
+           move ws-cnt-still-pending to ws-lt-pending-count.
+           write log-out from ws-log-trailer-pending.
+
+      *Close the files that were used.
+       999-close-files.
+
+           close invalid-file error-diagnosis-file
+               resubmit-file correction-log-file.
+
+       end program Program7.
