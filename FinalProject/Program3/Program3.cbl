@@ -19,6 +19,69 @@
            assign to "../../../data/S&L Processing.out"
            organization is line sequential.
 
+      *Tax rate table - keyed by store number so a rate change or a
+      *new jurisdiction is a data update instead of a recompile.
+           select tax-rate-file
+           assign to "../../../data/tax-rate.dat"
+           organization is line sequential
+           file status is ws-taxrt-status.
+
+      *SKU master file - keyed by SKU code so the detail line can
+      *print an item description alongside the bare code.
+           select sku-master-file
+           assign to "../../../data/sku-master.dat"
+           organization is line sequential
+           file status is ws-skumst-status.
+
+      *Store master file - keyed by store number, same reference
+      *file Program1/2/4 use, so 520-increment-store-counters and
+      *800-determine-highest-store scale to however many stores are
+      *on file without a recompile.
+           select store-master-file
+           assign to "../../../../Program1/data/store-master.dat"
+           organization is line sequential
+           file status is ws-store-status.
+
+      *GL totals extract - a compact machine-readable copy of this
+      *run's sales/layaway/tax totals for the journal-entry program
+      *(Program5) to pick up instead of re-parsing the printed report.
+           select gl-totals-file
+           assign to "../../../data/sl-gl-totals.dat"
+           organization is line sequential.
+
+      *Running totals file - carries month-to-date and year-to-date
+      *sales/layaway/tax totals across daily runs instead of throwing
+      *every counter away when the job ends.
+           select running-totals-file
+           assign to "../../../data/program3-running-totals.dat"
+           organization is line sequential
+           file status is ws-rt-status.
+
+      *Run-id control file - Program1 stamps the batch date and run
+      *id for this run here so every program downstream can stamp
+      *the same pair on its own output.
+           select run-id-file
+           assign to "../../../../Program1/data/run-id.dat"
+           organization is line sequential
+           file status is ws-runid-status.
+
+      *CSV export on/off switch - ops drops a "Y" in this file on the
+      *days finance wants the S&L detail also written as CSV, the
+      *same "small control file drives the run" shape as
+      *review-threshold.dat/tax-rate.dat. Missing file leaves CSV
+      *export off.
+           select csv-export-flag-file
+           assign to "../../../data/csv-export-flag.dat"
+           organization is line sequential
+           file status is ws-csv-flag-status.
+
+      *CSV detail export - same detail records as the fixed-width
+      *S&L report, comma-delimited so finance can open it directly
+      *in a spreadsheet.
+           select csv-file
+           assign to "../../../data/S&L Processing.csv"
+           organization is line sequential.
+
        data division.
        file section.
 
@@ -26,7 +89,7 @@
 
        fd input-file
            data record is input-line
-           record contains 36 characters.
+           record contains 38 characters.
 
        01 input-line.
            05 il-trans-code                        pic x.
@@ -38,20 +101,202 @@
                10 il-inv-hyphen                    pic x.
                10 il-inv-number                    pic 9(6).
            05 il-sku-code                          pic x(15).
+           05 il-reason-code                       pic xx.
 
       *Define the output file
 
        fd output-file
            data record is output-line
-           record contains 105 characters.
-
-       01 output-line                              pic x(105).
+           record contains 130 characters.
+
+       01 output-line                              pic x(130).
+
+      *Define the CSV export on/off switch record
+       fd csv-export-flag-file
+           data record is csv-flag-in
+           record contains 1 characters.
+
+       01 csv-flag-in                              pic x.
+
+      *Define the CSV detail export record - the fixed-width detail
+      *fields with literal comma separators between them.
+       fd csv-file
+           data record is csv-detail-line
+           record contains 84 characters.
+
+       01 csv-detail-line.
+           05 csv-trans-code                       pic x.
+           05 filler                               pic x value ",".
+           05 csv-trans-amt                        pic zzzzz9.99.
+           05 filler                               pic x value ",".
+           05 csv-tax-owing                        pic zzzzz9.99.
+           05 filler                               pic x value ",".
+           05 csv-total-owing                      pic zzzzz9.99.
+           05 filler                               pic x value ",".
+           05 csv-pay-type                         pic xx.
+           05 filler                               pic x value ",".
+           05 csv-store-num                        pic 99.
+           05 filler                               pic x value ",".
+           05 csv-invoice                          pic x(9).
+           05 filler                               pic x value ",".
+           05 csv-sku-code                         pic x(15).
+           05 filler                               pic x value ",".
+           05 csv-sku-desc                         pic x(20).
+
+      *Define the tax rate table input record
+       fd tax-rate-file
+           data record is tr-record-in
+           record contains 5 characters.
+
+       01 tr-record-in.
+           05 tr-store-num-in                      pic 99.
+           05 tr-tax-rate-in                        pic 9v99.
+
+      *Define the SKU master input record
+       fd sku-master-file
+           data record is sm-record-in
+           record contains 35 characters.
+
+       01 sm-record-in.
+           05 sm-sku-code-in                       pic x(15).
+           05 sm-sku-desc-in                        pic x(20).
+
+      *Define the store master input record
+       fd store-master-file
+           data record is sm-store-in
+           record contains 23 characters.
+
+       01 sm-store-in.
+           05 sm-in-store-num                      pic 99.
+           05 sm-in-store-status                   pic x.
+           05 sm-in-store-name                     pic x(20).
+
+      *Define the GL totals extract record
+       fd gl-totals-file
+           data record is gl-totals-out
+           record contains 30 characters.
+
+       01 gl-totals-out.
+           05 glt-sales-amt-out                    pic 9(8)v99.
+           05 glt-layaway-amt-out                  pic 9(8)v99.
+           05 glt-tax-amt-out                      pic 9(8)v99.
+
+      *Define the running totals record - last run's year/month plus
+      *the month-to-date and year-to-date sales/layaway/tax counts
+      *and dollar amounts.
+       fd running-totals-file
+           data record is rt-record
+           record contains 89 characters.
+
+       01 rt-record.
+           05 rt-last-run-yy                       pic 99.
+           05 rt-last-run-mm                       pic 99.
+           05 rt-mtd-s-count                       pic 9(5).
+           05 rt-mtd-s-amt                          pic 9(8)v99.
+           05 rt-mtd-l-count                       pic 9(5).
+           05 rt-mtd-l-amt                          pic 9(8)v99.
+           05 rt-mtd-tax-amt                        pic 9(8)v99.
+           05 rt-ytd-s-count                       pic 9(6).
+           05 rt-ytd-s-amt                          pic 9(9)v99.
+           05 rt-ytd-l-count                       pic 9(6).
+           05 rt-ytd-l-amt                          pic 9(9)v99.
+           05 rt-ytd-tax-amt                        pic 9(9)v99.
+
+      *Define the run-id record - today's batch date plus a
+      *time-of-day run id.
+       fd run-id-file
+           data record is ri-record
+           record contains 14 characters.
+
+       01 ri-record.
+           05 ri-batch-date                        pic 9(6).
+           05 ri-run-id                            pic 9(8).
 
        working-storage section.
 
        77 ws-eof-flag                              pic x
            value "N".
 
+      *Pre-pass counters used to total up the page count before the
+      *report is printed, so the column header can read "PAGE X OF Y"
+      *instead of just a running page number.
+       77 ws-cnt-prepass-records                    pic 9(6)
+           value 0.
+       77 ws-prepass-eof-flag                       pic x
+           value "N".
+
+       77 ws-taxrt-status                          pic xx
+           value "00".
+       77 ws-taxrt-eof-flag                        pic x
+           value "N".
+
+      *In-memory copy of the tax rate table, loaded once at startup
+      *and searched by store number whenever a record's tax is
+      *calculated. A store with no entry on file falls back to
+      *ws-con-tax-rate below.
+       01 ws-taxrt-tbl-cnt                         pic 9(3)
+           value 0.
+
+       01 ws-taxrt-tbl.
+           05 ws-taxrt-tbl-entry                   occurs 1 to 200 times
+                   depending on ws-taxrt-tbl-cnt
+                   indexed by ws-taxrt-idx.
+               10 ws-taxrt-tbl-store                pic 99.
+               10 ws-taxrt-tbl-rate                 pic 9v99.
+
+       77 ws-tx-check-store                        pic 99
+           value 0.
+       77 ws-tx-found-flag                          pic x
+           value "N".
+       01 ws-tax-rate-in-use                        pic 9v99
+           value 0.
+
+       77 ws-skumst-status                         pic xx
+           value "00".
+       77 ws-skumst-eof-flag                        pic x
+           value "N".
+
+      *In-memory copy of the SKU master, loaded once at startup and
+      *searched by SKU code whenever a detail line is printed. A SKU
+      *with no entry on file prints with a blank description.
+       01 ws-skumst-tbl-cnt                         pic 9(4)
+           value 0.
+
+       01 ws-skumst-tbl.
+           05 ws-skumst-tbl-entry            occurs 1 to 2000 times
+                   depending on ws-skumst-tbl-cnt
+                   indexed by ws-skumst-idx.
+               10 ws-skumst-tbl-code                pic x(15).
+               10 ws-skumst-tbl-desc                 pic x(20).
+
+       77 ws-sd-check-code                          pic x(15)
+           value spaces.
+       77 ws-sd-found-flag                          pic x
+           value "N".
+
+       77 ws-store-status                          pic xx
+           value "00".
+       77 ws-store-eof-flag                         pic x
+           value "N".
+       77 ws-store-found-flag                       pic x
+           value "N".
+       77 ws-store-check-num                        pic 99
+           value 0.
+
+      *In-memory copy of the store master, loaded once at startup
+      *and searched by store number so 520-increment-store-counters
+      *and 800-determine-highest-store scale to however many stores
+      *are on file instead of four hardcoded store numbers.
+       01 ws-store-tbl-cnt                         pic 9(3)
+           value 0.
+
+       01 ws-store-tbl.
+           05 ws-store-tbl-entry              occurs 1 to 200 times
+                   depending on ws-store-tbl-cnt
+                   indexed by ws-store-idx.
+               10 ws-store-tbl-num               pic 99.
+               10 ws-store-tbl-rec-cnt           pic 9(4).
+
        01 ws-constants.
            05 ws-con-tax-rate                      pic 9v99
                value 0.13.
@@ -59,14 +304,6 @@
                value "S".
            05 ws-con-trans-code-L                  pic x
                value "L".
-           05 ws-con-store-num-01                  pic 99
-               value 01.
-           05 ws-con-store-num-02                  pic 99
-               value 02.
-           05 ws-con-store-num-03                  pic 99
-               value 03.
-           05 ws-con-store-num-07                  pic 99
-               value 07.
            05 ws-con-pay-type-CA                   pic xx
                value "CA".
            05 ws-con-pay-type-CR                   pic xx
@@ -81,14 +318,6 @@
                value 0.
            05 ws-cnt-L-records                     pic 9(4)
                value 0.
-           05 ws-cnt-store-01                      pic 9(4)
-               value 0.
-           05 ws-cnt-store-02                      pic 9(4)
-               value 0.
-           05 ws-cnt-store-03                      pic 9(4)
-               value 0.
-           05 ws-cnt-store-07                      pic 9(4)
-               value 0.
            05 ws-cnt-line-count                    pic 9(4)
                value 0.
            05 ws-cnt-pay-type-CA                   pic 9(4)
@@ -99,7 +328,7 @@
                value 0.
            05 ws-cnt-total-records                 pic 9(4)
                value 0.
-           05 ws-cnt-highest-store                 pic 99
+           05 ws-cnt-highest-store                 pic 9(4)
                value 0.
 
        01 ws-calculations.
@@ -115,6 +344,10 @@
                value 0.
            05 ws-calc-total-L-amt                  pic 9(8)v99
                value 0.
+           05 ws-calc-total-S-rev-amt               pic 9(8)v99
+               value 0.
+           05 ws-calc-total-L-rev-amt               pic 9(8)v99
+               value 0.
 
        01 ws-report-header.
            05 filler                               pic x(42).
@@ -147,7 +380,10 @@
            05 filler                               pic x(12).
            05 filler                               pic x(3)
                value "SKU".
-           
+           05 filler                               pic x(12).
+           05 filler                               pic x(11)
+               value "DESCRIPTION".
+
        01 ws-column-headers2.
            05 filler                               pic x(3).
            05 filler                               pic x(4)
@@ -173,7 +409,7 @@
            05 filler                               pic x(13).
            05 filler                               pic x(4)
                value "CODE".
-           
+
        01 ws-detail-line.
            05 filler                               pic x(5).
            05 ws-dl-trans-code                     pic x.
@@ -191,6 +427,8 @@
            05 ws-dl-invoice                        pic x(9).
            05 filler                               pic x(5).
            05 ws-dl-sku-code                       pic x(15).
+           05 filler                               pic x(5).
+           05 ws-dl-sku-desc                        pic x(20).
 
        01 ws-percentages.
            05 ws-prct-CA                           pic 9(3)
@@ -200,12 +438,42 @@
            05 ws-prct-DB                           pic 9(3)
                value 0.
 
+      *Largest-remainder allocation working fields for
+      *600-calculate-total-percentages. Each exact percentage is
+      *truncated down to ws-prct-CA/CR/DB above, and whatever points
+      *are lost to truncation are handed back one at a time to
+      *whichever remainder is largest, so the three percentages add
+      *up to 100 instead of leaving one of them unrounded.
+       01 ws-pct-calc.
+           05 ws-pct-CA-exact                      pic 9(3)v9(4)
+               value 0.
+           05 ws-pct-CR-exact                      pic 9(3)v9(4)
+               value 0.
+           05 ws-pct-DB-exact                      pic 9(3)v9(4)
+               value 0.
+           05 ws-pct-CA-rem                        pic 9v9(4)
+               value 0.
+           05 ws-pct-CR-rem                        pic 9v9(4)
+               value 0.
+           05 ws-pct-DB-rem                        pic 9v9(4)
+               value 0.
+           05 ws-pct-floor-sum                     pic 9(3)
+               value 0.
+           05 ws-pct-leftover                      pic 9
+               value 0.
+           05 ws-pct-idx                           pic 9
+               value 0.
+
        01 ws-page-count.
            05 filler                               pic x(80).
            05 filler                               pic x(5)
                value "PAGE ".
            05 ws-pg-count                          pic 99
                value 1.
+           05 filler                               pic x(4)
+               value " OF ".
+           05 ws-pg-total                          pic 99
+               value 0.
 
        01 ws-S-total-record-count.
            05 filler                               pic x(33)
@@ -267,6 +535,105 @@
            05 ws-store-num-SL                      pic 99
                value 0.
 
+       77 ws-rt-status                             pic xx
+           value "00".
+
+       77 ws-runid-status                          pic xx
+           value "00".
+
+       77 ws-csv-flag-status                       pic xx
+           value "00".
+
+      *Whether today's run should also write the CSV detail export.
+      *Defaults to off - only turned on when csv-export-flag.dat is on
+      *file and its record reads "Y".
+       77 ws-csv-export-flag                       pic x
+           value "N".
+
+       01 ws-csv-header-line.
+           05 filler                               pic x(43)
+               value "TRANS CODE,TRANS AMT,TAX OWING,TOTAL OWING,".
+           05 filler                               pic x(41)
+               value "PAY TYPE,STORE,INVOICE,SKU CODE,SKU DESC".
+
+      *The batch-date/run-id header stamped at the front of every
+      *output file this program writes, read back from Program1's
+      *run-id.dat so every file from one run carries a matching
+      *header no matter which program produced it.
+       01 ws-batch-header-line.
+           05 filler                               pic x(11)
+               value "BATCH DATE:".
+           05 bh-batch-date                        pic 9(6).
+           05 filler                               pic x(4)
+               value spaces.
+           05 filler                               pic x(8)
+               value "RUN ID: ".
+           05 bh-run-id                            pic 9(8).
+
+      *Today's run date, used to decide whether the month-to-date
+      *and/or year-to-date running totals need to roll over before
+      *today's activity is added in.
+       01 ws-run-date.
+           05 ws-run-yy                            pic 99.
+           05 ws-run-mm                             pic 99.
+           05 ws-run-dd                             pic 99.
+
+       01 ws-running-totals-header.
+           05 filler                               pic x
+               value space.
+           05 filler                               pic x(13)
+               value "*************".
+           05 filler                               pic x(32)
+               value " MONTH-TO-DATE / YEAR-TO-DATE ".
+           05 filler                               pic x(13)
+               value "*************".
+
+       01 ws-mtd-sl-line.
+           05 filler                               pic x(5)
+               value spaces.
+           05 filler                               pic x(24)
+               value "MTD S/L QTY: S=".
+           05 ws-mtd-s-count-out                    pic zz,zz9.
+           05 filler                               pic x(5)
+               value "  L=".
+           05 ws-mtd-l-count-out                    pic zz,zz9.
+           05 filler                               pic x(9)
+               value "  TAX: ".
+           05 ws-mtd-tax-amt-out                    pic $zzz,zz9.99.
+
+       01 ws-mtd-sl-amt-line.
+           05 filler                               pic x(5)
+               value spaces.
+           05 filler                               pic x(24)
+               value "MTD S/L AMT: S=".
+           05 ws-mtd-s-amt-out                      pic $zzz,zz9.99.
+           05 filler                               pic x(5)
+               value "  L=".
+           05 ws-mtd-l-amt-out                      pic $zzz,zz9.99.
+
+       01 ws-ytd-sl-line.
+           05 filler                               pic x(5)
+               value spaces.
+           05 filler                               pic x(24)
+               value "YTD S/L QTY: S=".
+           05 ws-ytd-s-count-out                    pic zz,zz9.
+           05 filler                               pic x(5)
+               value "  L=".
+           05 ws-ytd-l-count-out                    pic zz,zz9.
+           05 filler                               pic x(9)
+               value "  TAX: ".
+           05 ws-ytd-tax-amt-out                    pic $$,$$$,$$9.99.
+
+       01 ws-ytd-sl-amt-line.
+           05 filler                               pic x(5)
+               value spaces.
+           05 filler                               pic x(24)
+               value "YTD S/L AMT: S=".
+           05 ws-ytd-s-amt-out                      pic $$,$$$,$$9.99.
+           05 filler                               pic x(5)
+               value "  L=".
+           05 ws-ytd-l-amt-out                      pic $$,$$$,$$9.99.
+
        procedure division.
        000-main.
 
@@ -277,6 +644,8 @@
            perform 400-read-file until ws-eof-flag = "Y".
            perform 600-calculate-total-percentages.
            perform 700-print-totals.
+           perform 710-write-gl-totals.
+           perform 720-update-running-totals.
            perform 999-close-files.
 
            goback.
@@ -284,15 +653,206 @@
       *Open the necessary files
        100-open-files.
 
+           perform 105-load-run-id.
+           perform 107-load-csv-export-flag.
+           perform 110-load-tax-rate-table.
+           perform 130-load-sku-master.
+           perform 135-load-store-master.
+           perform 150-prepass-count-pages.
+
            open input input-file.
            open output output-file.
 
+           write output-line from ws-batch-header-line.
+
+           if (ws-csv-export-flag = "Y") then
+               open output csv-file
+               write csv-detail-line from ws-batch-header-line
+               write csv-detail-line from ws-csv-header-line
+           end-if.
+
+      *Pick up the batch date and run id Program1 stamped for this
+      *run. A missing file just leaves the header at zeros rather
+      *than aborting.
+       105-load-run-id.
+
+           move 0 to bh-batch-date.
+           move 0 to bh-run-id.
+
+           open input run-id-file.
+
+           if (ws-runid-status = "00") then
+
+               read run-id-file
+                   not at end move ri-batch-date to bh-batch-date
+                        move ri-run-id     to bh-run-id
+               end-read
+
+               close run-id-file
+
+           end-if.
+
+      *Pick up whether today's run should also write the CSV detail
+      *export. Left off if csv-export-flag.dat isn't there or doesn't
+      *say "Y".
+       107-load-csv-export-flag.
+
+           open input csv-export-flag-file.
+
+           if (ws-csv-flag-status = "00") then
+
+               read csv-export-flag-file
+                   not at end move csv-flag-in to ws-csv-export-flag
+               end-read
+
+               close csv-export-flag-file
+
+           end-if.
+
+      *Read the input file once up front just to total the page
+      *count, so every page header can print "PAGE X OF Y" instead of
+      *only knowing the running page number as the report is printed.
+       150-prepass-count-pages.
+
+           open input input-file.
+
+           read input-file
+               at end move "Y" to ws-prepass-eof-flag.
+
+      * Skip past the batch header line before counting records.
+           if (ws-prepass-eof-flag not = "Y") then
+               read input-file
+                   at end move "Y" to ws-prepass-eof-flag
+               end-read
+           end-if.
+
+           perform 160-prepass-read-next
+               until ws-prepass-eof-flag = "Y".
+
+           close input-file.
+
+           compute ws-pg-total =
+               (ws-cnt-prepass-records + ws-con-lines-per-page - 1)
+               / ws-con-lines-per-page.
+
+       160-prepass-read-next.
+
+           add 1 to ws-cnt-prepass-records.
+
+           read input-file
+               at end move "Y" to ws-prepass-eof-flag.
+
+      *Load the tax rate table into memory so 505-determine-tax-rate
+      *can look up each record's store without touching the file
+      *again. The file is optional - if it isn't there, every store
+      *falls back to ws-con-tax-rate.
+       110-load-tax-rate-table.
+
+           open input tax-rate-file.
+
+           if (ws-taxrt-status = "00") then
+
+               read tax-rate-file
+                   at end move "Y" to ws-taxrt-eof-flag
+               end-read
+
+               perform 120-load-tax-rate-entry
+                   until ws-taxrt-eof-flag = "Y"
+
+               close tax-rate-file
+
+           end-if.
+
+       120-load-tax-rate-entry.
+
+           add 1 to ws-taxrt-tbl-cnt.
+           set ws-taxrt-idx to ws-taxrt-tbl-cnt.
+
+           move tr-store-num-in to ws-taxrt-tbl-store(ws-taxrt-idx).
+           move tr-tax-rate-in  to ws-taxrt-tbl-rate(ws-taxrt-idx).
+
+           read tax-rate-file
+               at end move "Y" to ws-taxrt-eof-flag.
+
+      *Load the SKU master into memory so 460-determine-sku-desc can
+      *look up each record's SKU without touching the file again.
+      *The file is optional - if it isn't there, every SKU prints
+      *with a blank description.
+       130-load-sku-master.
+
+           open input sku-master-file.
+
+           if (ws-skumst-status = "00") then
+
+               read sku-master-file
+                   at end move "Y" to ws-skumst-eof-flag
+               end-read
+
+               perform 140-load-sku-entry
+                   until ws-skumst-eof-flag = "Y"
+
+               close sku-master-file
+
+           end-if.
+
+       140-load-sku-entry.
+
+           add 1 to ws-skumst-tbl-cnt.
+           set ws-skumst-idx to ws-skumst-tbl-cnt.
+
+           move sm-sku-code-in to ws-skumst-tbl-code(ws-skumst-idx).
+           move sm-sku-desc-in to ws-skumst-tbl-desc(ws-skumst-idx).
+
+           read sku-master-file
+               at end move "Y" to ws-skumst-eof-flag.
+
+      *Load the store master into memory so 520-increment-store-
+      *counters and 800-determine-highest-store can look up each
+      *store without touching the file again. The file is optional -
+      *if it isn't there, the per-store breakdown is simply empty.
+       135-load-store-master.
+
+           open input store-master-file.
+
+           if (ws-store-status = "00") then
+
+               read store-master-file
+                   at end move "Y" to ws-store-eof-flag
+               end-read
+
+               perform 136-load-store-entry
+                   until ws-store-eof-flag = "Y"
+
+               close store-master-file
+
+           end-if.
+
+       136-load-store-entry.
+
+           add 1 to ws-store-tbl-cnt.
+           set ws-store-idx to ws-store-tbl-cnt.
+
+           move sm-in-store-num to ws-store-tbl-num(ws-store-idx).
+           move 0               to ws-store-tbl-rec-cnt(ws-store-idx).
+
+           read store-master-file
+               at end move "Y" to ws-store-eof-flag.
+
       *Read the first record in the file
        200-initial-read.
 
            read input-file
                at end move "Y" to ws-eof-flag.
-       
+
+      * The first record is just the batch header Program2 stamps
+      * on the front of its S&L output - skip past it to the real
+      * data.
+           if (ws-eof-flag not = "Y") then
+               read input-file
+                   at end move "Y" to ws-eof-flag
+               end-read
+           end-if.
+
       *Write the report header.
        300-write-report-header.
 
@@ -341,24 +901,110 @@
            move il-invoice-number to ws-dl-invoice.
            move il-sku-code       to ws-dl-sku-code.
 
+           perform 460-determine-sku-desc.
+
            write output-line from ws-detail-line.
 
+           if (ws-csv-export-flag = "Y") then
+               perform 455-write-csv-detail-line
+           end-if.
+
            read input-file
                at end move "Y" to ws-eof-flag.
 
+      *Write this same detail record to the CSV export.
+       455-write-csv-detail-line.
+
+           move ws-dl-trans-code  to csv-trans-code.
+           move ws-calc-trans-amt to csv-trans-amt.
+           move ws-calc-tax-owing to csv-tax-owing.
+           move ws-calc-total-trans to csv-total-owing.
+           move ws-dl-pay-type    to csv-pay-type.
+           move ws-dl-store-num   to csv-store-num.
+           move ws-dl-invoice     to csv-invoice.
+           move ws-dl-sku-code    to csv-sku-code.
+           move ws-dl-sku-desc    to csv-sku-desc.
+
+           write csv-detail-line.
+
+      *Look up this record's SKU in the SKU master table. A SKU not
+      *on file prints with a blank description.
+       460-determine-sku-desc.
+
+           move spaces to ws-dl-sku-desc.
+           move il-sku-code to ws-sd-check-code.
+           perform 465-search-sku-table.
+
+           if (ws-sd-found-flag = "Y") then
+
+               move ws-skumst-tbl-desc(ws-skumst-idx) to ws-dl-sku-desc
+
+           end-if.
+
+       465-search-sku-table.
+
+           move "N" to ws-sd-found-flag.
+
+           perform 470-compare-sku-entry
+               varying ws-skumst-idx from 1 by 1
+               until ws-skumst-idx > ws-skumst-tbl-cnt
+                   or ws-sd-found-flag = "Y".
+
+       470-compare-sku-entry.
+
+           if (ws-sd-check-code = ws-skumst-tbl-code(ws-skumst-idx))
+               then
+
+               move "Y" to ws-sd-found-flag
+
+           end-if.
+
       *Calculate tax owing and adjust counters/totals
        500-calculations.
-           
+
+           perform 505-determine-tax-rate.
            perform 510-calculate-tax-and-total-owing.
            perform 520-increment-store-counters.
            perform 530-increment-pay-type-counters.
            perform 540-increment-trans-type-counters.
 
+      *Look up this record's store in the tax rate table. A store not
+      *on file uses the ws-con-tax-rate default.
+       505-determine-tax-rate.
+
+           move il-store-num to ws-tx-check-store.
+           perform 506-search-tax-rate-table.
+
+           if (ws-tx-found-flag = "Y") then
+               move ws-taxrt-tbl-rate(ws-taxrt-idx) to
+                   ws-tax-rate-in-use
+           else
+               move ws-con-tax-rate to ws-tax-rate-in-use
+           end-if.
+
+       506-search-tax-rate-table.
+
+           move "N" to ws-tx-found-flag.
+
+           perform 507-compare-tax-rate-entry
+               varying ws-taxrt-idx from 1 by 1
+               until ws-taxrt-idx > ws-taxrt-tbl-cnt
+                   or ws-tx-found-flag = "Y".
+
+       507-compare-tax-rate-entry.
+
+           if (ws-tx-check-store = ws-taxrt-tbl-store(ws-taxrt-idx))
+               then
+
+               move "Y" to ws-tx-found-flag
+
+           end-if.
+
       *Calculate the total tax owed on a record
        510-calculate-tax-and-total-owing.
 
            compute ws-calc-tax-owing   rounded
-               = ( ws-calc-trans-amt   *  ws-con-tax-rate)
+               = ( ws-calc-trans-amt   *  ws-tax-rate-in-use)
 
            move    ws-calc-tax-owing   to ws-dl-tax-owing.
            add     ws-calc-tax-owing   to ws-calc-total-tax.
@@ -370,28 +1016,40 @@
 
            if (il-trans-code = ws-con-trans-code-L) then
                add ws-calc-total-trans to ws-calc-total-L-amt
+               add ws-calc-trans-amt   to ws-calc-total-L-rev-amt
            else
            if (il-trans-code = ws-con-trans-code-S) then
                add ws-calc-total-trans to ws-calc-total-S-amt
+               add ws-calc-trans-amt   to ws-calc-total-S-rev-amt
            end-if
            end-if.
 
       *Increment the approprite store counter
        520-increment-store-counters.
-           if (il-store-num = ws-con-store-num-01) then
-               add 1 to ws-cnt-store-01
-           else
-           if (il-store-num = ws-con-store-num-02) then
-               add 1 to ws-cnt-store-02
-           else
-           if (il-store-num = ws-con-store-num-03) then
-               add 1 to ws-cnt-store-03
-           else
-           if (il-store-num = ws-con-store-num-07) then
-               add 1 to ws-cnt-store-07
-           end-if
-           end-if
-           end-if
+
+           move il-store-num to ws-store-check-num.
+           perform 525-search-store-table.
+
+           if (ws-store-found-flag = "Y") then
+               add 1 to ws-store-tbl-rec-cnt(ws-store-idx)
+           end-if.
+
+       525-search-store-table.
+
+           move "N" to ws-store-found-flag.
+
+           perform 526-compare-store-entry
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-tbl-cnt
+                   or ws-store-found-flag = "Y".
+
+       526-compare-store-entry.
+
+           if (ws-store-check-num = ws-store-tbl-num(ws-store-idx))
+               then
+
+               move "Y" to ws-store-found-flag
+
            end-if.
 
       *Increment the appropriate payment type counters
@@ -421,23 +1079,60 @@
 
            add 1 to ws-cnt-total-records.
 
-      *Calculate percentage totals
+      *Calculate percentage totals using a largest-remainder
+      *allocation: truncate each exact percentage down to a whole
+      *number, then hand back the points lost to truncation one at a
+      *time to whichever category is closest to rounding up, so
+      *CA + CR + DB always adds up to 100.
        600-calculate-total-percentages.
 
-           compute ws-prct-CA rounded
+           compute ws-pct-CA-exact
                = (ws-cnt-pay-type-CA / ws-cnt-total-records) * 100.
-           compute ws-prct-CR rounded
+           compute ws-pct-CR-exact
                = (ws-cnt-pay-type-CR / ws-cnt-total-records) * 100.
+           compute ws-pct-DB-exact
+               = (ws-cnt-pay-type-DB / ws-cnt-total-records) * 100.
 
-      *I'm not sure if this is the right way to handle this. The result
-      *doing this is 45%, making these three total together to 100%.
+           move ws-pct-CA-exact to ws-prct-CA.
+           move ws-pct-CR-exact to ws-prct-CR.
+           move ws-pct-DB-exact to ws-prct-DB.
 
-      *If you round this, this number goes from 45.54 to 46, making the
-      *result 101% when you add the 3 together. This lost its rounding
-      *because it was the furthest away from the actual whole number
-      *while the other two are much closer.
-           compute ws-prct-DB 
-               = (ws-cnt-pay-type-DB / ws-cnt-total-records) * 100.
+           compute ws-pct-CA-rem = ws-pct-CA-exact - ws-prct-CA.
+           compute ws-pct-CR-rem = ws-pct-CR-exact - ws-prct-CR.
+           compute ws-pct-DB-rem = ws-pct-DB-exact - ws-prct-DB.
+
+           compute ws-pct-floor-sum
+               = ws-prct-CA + ws-prct-CR + ws-prct-DB.
+           compute ws-pct-leftover = 100 - ws-pct-floor-sum.
+
+           perform 610-allocate-one-point
+               varying ws-pct-idx from 1 by 1
+               until ws-pct-idx > ws-pct-leftover.
+
+      *Give one percentage point to whichever category's truncated
+      *remainder is currently the largest, then zero that remainder
+      *out so the next point (if any) goes to a different category.
+       610-allocate-one-point.
+
+           if (ws-pct-CA-rem >= ws-pct-CR-rem)
+               and (ws-pct-CA-rem >= ws-pct-DB-rem) then
+
+               add 1 to ws-prct-CA
+               move 0 to ws-pct-CA-rem
+
+           else
+           if (ws-pct-CR-rem >= ws-pct-DB-rem) then
+
+               add 1 to ws-prct-CR
+               move 0 to ws-pct-CR-rem
+
+           else
+
+               add 1 to ws-prct-DB
+               move 0 to ws-pct-DB-rem
+
+           end-if
+           end-if.
 
       *Print the calculated totals thus far.
        700-print-totals.
@@ -475,29 +1170,131 @@
       *Figure out which store has the highest record count
        800-determine-highest-store.
 
-           move function max(ws-cnt-store-01, ws-cnt-store-02,
-                             ws-cnt-store-03, ws-cnt-store-07)
-               to ws-cnt-highest-store.
+           move 0 to ws-cnt-highest-store.
+           move 0 to ws-store-num-SL.
 
-           if (ws-cnt-highest-store = ws-cnt-store-01) then
-               move ws-con-store-num-01 to ws-store-num-SL
-           else
-           if (ws-cnt-highest-store = ws-cnt-store-02) then
-               move ws-con-store-num-02 to ws-store-num-SL
-           else
-           if (ws-cnt-highest-store = ws-cnt-store-03) then
-               move ws-con-store-num-03 to ws-store-num-SL
+           perform 810-compare-store-highest
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-tbl-cnt.
+
+       810-compare-store-highest.
+
+           if (ws-store-tbl-rec-cnt(ws-store-idx)
+               > ws-cnt-highest-store) then
+
+               move ws-store-tbl-rec-cnt(ws-store-idx)
+                   to ws-cnt-highest-store
+               move ws-store-tbl-num(ws-store-idx)
+                   to ws-store-num-SL
+
+           end-if.
+
+      *Write the GL totals extract for Program5 to pick up - one
+      *record per run, overwritten each time the same as the other
+      *small reference/extract files in this system.
+       710-write-gl-totals.
+
+           open output gl-totals-file.
+
+      *glt-sales-amt-out/glt-layaway-amt-out are revenue postings for
+      *Program5's journal entry, so they go out tax-exclusive (the
+      *S&L report's own total-trans-amt columns still show the
+      *tax-included "total owing" figure - this extract is the only
+      *consumer that needs the bare revenue amount).
+           move ws-calc-total-S-rev-amt to glt-sales-amt-out.
+           move ws-calc-total-L-rev-amt to glt-layaway-amt-out.
+           move ws-calc-total-tax       to glt-tax-amt-out.
+
+           write gl-totals-out.
+
+           close gl-totals-file.
+
+      *Roll today's sales/layaway/tax activity into the
+      *month-to-date and year-to-date running totals and print them
+      *on the S&L report, so a trend is visible without having to
+      *keep every day's report output around.
+       720-update-running-totals.
+
+           accept ws-run-date from date.
+
+           move 0 to rt-last-run-yy.
+           move 0 to rt-last-run-mm.
+           move 0 to rt-mtd-s-count.
+           move 0 to rt-mtd-s-amt.
+           move 0 to rt-mtd-l-count.
+           move 0 to rt-mtd-l-amt.
+           move 0 to rt-mtd-tax-amt.
+           move 0 to rt-ytd-s-count.
+           move 0 to rt-ytd-s-amt.
+           move 0 to rt-ytd-l-count.
+           move 0 to rt-ytd-l-amt.
+           move 0 to rt-ytd-tax-amt.
+
+           open input running-totals-file.
+
+           if (ws-rt-status = "00") then
+               read running-totals-file
+                   at end continue
+               end-read
+               close running-totals-file
+           end-if.
+
+           if (rt-last-run-yy not = ws-run-yy) then
+               move 0 to rt-mtd-s-count rt-mtd-s-amt
+               move 0 to rt-mtd-l-count rt-mtd-l-amt
+               move 0 to rt-mtd-tax-amt
+               move 0 to rt-ytd-s-count rt-ytd-s-amt
+               move 0 to rt-ytd-l-count rt-ytd-l-amt
+               move 0 to rt-ytd-tax-amt
            else
-           if (ws-cnt-highest-store = ws-cnt-store-07) then
-               move ws-con-store-num-07 to ws-store-num-SL
-           end-if
-           end-if
+           if (rt-last-run-mm not = ws-run-mm) then
+               move 0 to rt-mtd-s-count rt-mtd-s-amt
+               move 0 to rt-mtd-l-count rt-mtd-l-amt
+               move 0 to rt-mtd-tax-amt
            end-if
            end-if.
 
+           add ws-cnt-S-records   to rt-mtd-s-count rt-ytd-s-count.
+           add ws-calc-total-S-amt to rt-mtd-s-amt    rt-ytd-s-amt.
+           add ws-cnt-L-records   to rt-mtd-l-count rt-ytd-l-count.
+           add ws-calc-total-L-amt to rt-mtd-l-amt    rt-ytd-l-amt.
+           add ws-calc-total-tax   to rt-mtd-tax-amt  rt-ytd-tax-amt.
+
+           move ws-run-yy to rt-last-run-yy.
+           move ws-run-mm to rt-last-run-mm.
+
+           open output running-totals-file.
+           write rt-record.
+           close running-totals-file.
+
+           write output-line from spaces.
+           write output-line from ws-running-totals-header.
+
+           move rt-mtd-s-count to ws-mtd-s-count-out.
+           move rt-mtd-l-count to ws-mtd-l-count-out.
+           move rt-mtd-tax-amt to ws-mtd-tax-amt-out.
+           write output-line from ws-mtd-sl-line.
+
+           move rt-mtd-s-amt to ws-mtd-s-amt-out.
+           move rt-mtd-l-amt to ws-mtd-l-amt-out.
+           write output-line from ws-mtd-sl-amt-line.
+
+           move rt-ytd-s-count to ws-ytd-s-count-out.
+           move rt-ytd-l-count to ws-ytd-l-count-out.
+           move rt-ytd-tax-amt to ws-ytd-tax-amt-out.
+           write output-line from ws-ytd-sl-line.
+
+           move rt-ytd-s-amt to ws-ytd-s-amt-out.
+           move rt-ytd-l-amt to ws-ytd-l-amt-out.
+           write output-line from ws-ytd-sl-amt-line.
+
       *Close the used files.
        999-close-files.
 
            close input-file output-file.
 
+           if (ws-csv-export-flag = "Y") then
+               close csv-file
+           end-if.
+
        end program Program3.
\ No newline at end of file
