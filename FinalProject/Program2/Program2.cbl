@@ -29,14 +29,54 @@
                assign to "../../../data/counts-controls-totals.out"
                organization is line sequential.
 
+      * Store master reference file - same valid-store list Program1
+      * validates against, so the per-store totals below scale to
+      * however many stores are on file without a recompile.
+           select store-master-file
+               assign to "../../../../Program1/data/store-master.dat"
+               organization is line sequential.
+
+      * Duplicate-invoice exception list - any invoice number seen
+      * more than once in this run lands here instead of only ever
+      * showing up twice in the split files with no warning.
+           select dup-file
+               assign to "../../../data/duplicate-invoices.out"
+               organization is line sequential.
+
+      * Layaway subledger - carries each open layaway invoice's
+      * remaining balance across daily runs instead of treating an
+      * "L" record as a one-time completed sale.
+           select lay-file
+               assign to "../../../data/layaway-subledger.dat"
+               organization is line sequential
+               file status is ws-lay-status.
+
+      * Running totals file - carries month-to-date and year-to-date
+      * sales/layaway and returns totals across daily runs instead of
+      * throwing every counter away when the job ends.
+           select running-totals-file
+               assign to "../../../data/program2-running-totals.dat"
+               organization is line sequential
+               file status is ws-rt-status.
+
+      * Run-id control file - Program1 stamps the batch date and run
+      * id for this run here so every program downstream can stamp
+      * the same pair on its own output.
+           select run-id-file
+               assign to "../../../../Program1/data/run-id.dat"
+               organization is line sequential
+               file status is ws-runid-status.
+
 
        data division.
        file section.
 
       * Valid data line
+      * (vi-reason-code only carries a value on Return records; it
+      * rides along as spaces for every other trans-code)
        fd input-file
            data record is input-line
-           record contains 36 characters.
+           record contains 38 characters.
 
        01 valid-in.
            05 vi-trans-code                    pic x.
@@ -48,20 +88,30 @@
                10 vi-inv-hyphen                pic x.
                10 vi-inv-number                pic 9(6).
            05 vi-sku-code                      pic x(15).
+           05 vi-reason-code                   pic xx.
+
+      * Program1's total-records trailer line, redefined over the
+      * same 38-byte record area so the valid-record count it
+      * carries can be picked up and checked against what actually
+      * made it into the splits below.
+       01 ws-valid-trailer-view redefines valid-in.
+           05 wt-trailer-label                 pic x(31).
+           05 wt-trailer-count                 pic z(4)9.
+           05 filler                           pic xx.
 
       * Sales and Layaway Records out file
        fd snl-file
            data record is snl-line
-           record contains 36 characters.
+           record contains 38 characters.
 
-       01  snl-line                            pic x(36).
+       01  snl-line                            pic x(38).
 
       * Returns out file
        fd  ret-file
            data record is rec-line
-           record contains 36 characters.
+           record contains 38 characters.
 
-       01  rec-line                            pic x(36).
+       01  rec-line                            pic x(38).
 
       * Returns out file
        fd  tot-file
@@ -70,7 +120,62 @@
 
        01  tot-line                            pic x(70).
 
-       
+      * Store master line
+       fd  store-master-file
+           data record is sm-store-in
+           record contains 23 characters.
+
+       01 sm-store-in.
+           05 sm-in-store-num                  pic 99.
+           05 sm-in-store-status               pic x.
+           05 sm-in-store-name                 pic x(20).
+
+      * Duplicate-invoice exception line
+       fd  dup-file
+           data record is dup-line
+           record contains 38 characters.
+
+       01  dup-line                            pic x(38).
+
+      * Run-id record - today's batch date plus a time-of-day run id.
+       fd  run-id-file
+           data record is ri-record
+           record contains 14 characters.
+
+       01  ri-record.
+           05  ri-batch-date                   pic 9(6).
+           05  ri-run-id                       pic 9(8).
+
+      * Layaway subledger line - invoice number plus the balance
+      * still owed on it.
+       fd  lay-file
+           data record is lay-record
+           record contains 18 characters.
+
+       01  lay-record.
+           05  lay-invoice-num                 pic x(9).
+           05  lay-balance                     pic 9(7)v99.
+
+      * Running totals line - last run's year/month plus the
+      * month-to-date and year-to-date sales/layaway and returns
+      * counts and dollar amounts.
+       fd  running-totals-file
+           data record is rt-record
+           record contains 68 characters.
+
+       01  rt-record.
+           05  rt-last-run-yy                  pic 99.
+           05  rt-last-run-mm                  pic 99.
+           05  rt-mtd-snl-count                pic 9(5).
+           05  rt-mtd-snl-amt                   pic 9(8)v99.
+           05  rt-mtd-ret-count                pic 9(5).
+           05  rt-mtd-ret-amt                   pic 9(8)v99.
+           05  rt-ytd-snl-count                pic 9(6).
+           05  rt-ytd-snl-amt                   pic 9(9)v99.
+           05  rt-ytd-ret-count                pic 9(6).
+           05  rt-ytd-ret-amt                   pic 9(9)v99.
+
+
        working-storage section.
 
        01  ws-sales-layaway-line.
@@ -277,6 +382,55 @@
            05  ws-snl-amount-by-store          pic $$$,$$9.99
                value 0.
 
+      * Sales and Layaway Payment-Type Breakdown by Store
+       01  ws-sl-store-cash-line.
+           05  filler                          pic x
+               value space.
+           05  filler                          pic x(22)
+               value "   CASH AMOUNT - STORE".
+           05  filler                          pic x
+               value space.
+           05  ws-store-number3                 pic xx
+               value spaces.
+           05  filler                          pic x
+               value ":".
+           05  filler                          pic x(2)
+               value spaces.
+           05  ws-store-cash-out                pic $$$,$$9.99
+               value 0.
+
+       01  ws-sl-store-debit-line.
+           05  filler                          pic x
+               value space.
+           05  filler                          pic x(23)
+               value "  DEBIT AMOUNT - STORE".
+           05  filler                          pic x
+               value space.
+           05  ws-store-number4                 pic xx
+               value spaces.
+           05  filler                          pic x
+               value ":".
+           05  filler                          pic x(2)
+               value spaces.
+           05  ws-store-debit-out               pic $$$,$$9.99
+               value 0.
+
+       01  ws-sl-store-credit-line.
+           05  filler                          pic x
+               value space.
+           05  filler                          pic x(24)
+               value " CREDIT AMOUNT - STORE".
+           05  filler                          pic x
+               value space.
+           05  ws-store-number5                 pic xx
+               value spaces.
+           05  filler                          pic x
+               value ":".
+           05  filler                          pic x(2)
+               value spaces.
+           05  ws-store-credit-out              pic $$$,$$9.99
+               value 0.
+
       * Returns Transactions by Store
        01 ws-returns-store-header-line.
            05  filler                          pic x
@@ -310,9 +464,9 @@
                value "N".
        01  ws-sales-lay-flag                   pic x
                value "N".
-       01  ws-loop1                            pic 9
+       01  ws-loop1                            pic 9(3)
                value 1.
-       01  ws-loop2                            pic 9
+       01  ws-loop2                            pic 9(3)
                value 1.
        01  ws-num-sales-trans                  pic 999
                value 0.
@@ -322,6 +476,15 @@
                value 0.
        01  ws-num-return-trans                 pic 999
                value 0.
+
+      * Void and Exchange records aren't split
+      * into either the sales/layaway or returns files here - there's
+      * no report bucket for them yet - but they still have to be
+      * accounted for below or they'd trip a false reconciliation
+      * mismatch against Program1's valid count every time one comes
+      * through.
+       01  ws-num-void-exch-trans               pic 999
+               value 0.
        01  ws-sales-lay-total                  pic 9(9)v9(3)
                value 0.
        01  ws-sales-total                      pic 9(9)v9(3)
@@ -331,46 +494,258 @@
        01  ws-returns-total                    pic 9(9)v9(3)
                value 0.
 
-      * Playing with arrays
-       01  ws-store-tbl.
-           05  ws-store-sl-tot                 pic 9(9)v9(3)
-                   occurs 7
-                   value 0.
-           05  ws-store-ret-tot                pic 9(9)v9(3)
-                   occurs 7
-                   value 0.
+      * Program1's trailer label, used to recognize the total-records
+      * line when it comes down the input file along with the real
+      * data.
+       01  ws-valid-trailer-label              pic x(31)
+               value "Total Number of Valid Records: ".
+
+      * De-edited copy of Program1's valid-record count, captured off
+      * the trailer line above so this program's own counts can be
+      * reconciled against it below.
+       01  ws-p1-valid-count                   pic 9(5)
+               value 0.
+
+      * This program's own sales/layaway plus returns transaction
+      * count, totaled up for the same comparison.
+       01  ws-p2-split-count                   pic 9(5)
+               value 0.
+
+      * Control-total reconciliation message - mirrors Program1's own
+      * alert so a count mismatch between what Program1 validated and
+      * what Program2 actually split out gets flagged the same way.
+       01  ws-con-discrepancy-msg              pic x(46)
+               value "*** CONTROL DISCREPANCY - Program1 valid count".
+
+       01  ws-reconciliation-line.
+           05 filler                           pic x(16)
+               value "PROGRAM1 VALID: ".
+           05 ws-rec-p1-count                  pic zzzzz9
+               value 0.
+           05 filler                           pic x(5)
+               value spaces.
+           05 filler                           pic x(17)
+               value "SNL + RETURNS:   ".
+           05 ws-rec-p2-count                  pic zzzzz9
+               value 0.
+
+      * Company-wide payment-type totals
+       01  ws-pay-type-tbl.
            05  ws-cash-tot                     pic 9(9)v9(3)
                    value 0.
            05  ws-debit-tot                    pic 9(9)v9(3)
                    value 0.
            05  ws-credit-tot                   pic 9(9)v9(3)
                    value 0.
-       
+
+      * Per-store sales/layaway and returns totals - sized off
+      * however many stores are on the store master so adding or
+      * retiring a store is a data change, not a recompile.
+       01  ws-store-tbl-cnt                    pic 9(3)
+               value 0.
+
+       01  ws-store-tbl.
+           05  ws-store-tbl-entry              occurs 1 to 200 times
+                   depending on ws-store-tbl-cnt
+                   indexed by ws-store-idx.
+               10  ws-store-tbl-num            pic 99.
+               10  ws-store-sl-tot             pic 9(9)v9(3)
+                       value 0.
+               10  ws-store-ret-tot            pic 9(9)v9(3)
+                       value 0.
+               10  ws-store-cash-tot           pic 9(9)v9(3)
+                       value 0.
+               10  ws-store-debit-tot          pic 9(9)v9(3)
+                       value 0.
+               10  ws-store-credit-tot         pic 9(9)v9(3)
+                       value 0.
+
+       01  ws-store-check-num                  pic 99
+               value 0.
+
+      * Invoice numbers seen so far this run, used to catch a
+      * double-keyed invoice before it silently shows up twice in
+      * sales-layaway-records.out/returns-records.out.
+       01  ws-invoice-tbl-cnt                  pic 9(5)
+               value 0.
+
+       01  ws-invoice-tbl.
+           05  ws-invoice-tbl-entry             occurs 1 to 200 times
+                   depending on ws-invoice-tbl-cnt
+                   indexed by ws-invoice-idx.
+               10  ws-invoice-tbl-num          pic x(9).
+               10  ws-invoice-tbl-seen-cnt      pic 9(3)
+                       value 1.
+
+       01  ws-inv-check-num                pic x(9)
+               value spaces.
+
+       01  ws-cnt-dup-invoices                 pic 9(4)
+               value 0.
+
+       01  ws-output-dup-records.
+           05  ws-out-dup-total                pic x(35)
+               value "Total Number of Duplicate Invoices:".
+           05  filler                          pic x.
+           05  ws-out-dup-record-count         pic z(2)9
+               value 0.
+
+      * In-memory copy of the layaway subledger - loaded from
+      * layaway-subledger.dat at startup, updated as "L" records are
+      * read, and written back out at the end of the run.
+       01  ws-lay-tbl-cnt                      pic 9(5)
+               value 0.
+
+       01  ws-lay-tbl.
+           05  ws-lay-tbl-entry                 occurs 1 to 5000 times
+                   depending on ws-lay-tbl-cnt
+                   indexed by ws-lay-idx.
+               10  ws-lay-tbl-invoice           pic x(9).
+               10  ws-lay-tbl-balance           pic s9(7)v99.
+
+       01  ws-lay-balance-check                 pic x(9)
+               value spaces.
+
+       01  ws-lay-report-header.
+           05  filler                          pic x
+               value space.
+           05  filler                          pic x(13)
+               value "*************".
+           05  filler                          pic x(28)
+               value " OPEN LAYAWAY BALANCES OWED ".
+           05  filler                          pic x(19)
+               value "*******************".
+
+       01  ws-lay-report-line.
+           05  filler                          pic x(5)
+               value spaces.
+           05  filler                          pic x(10)
+               value "INVOICE: ".
+           05  ws-lay-out-invoice               pic x(9)
+               value spaces.
+           05  filler                          pic x(5)
+               value spaces.
+           05  filler                          pic x(17)
+               value "BALANCE OWED:   ".
+           05  ws-lay-out-balance               pic $$$,$$9.99
+               value 0.
+
+      * Today's run date, used to decide whether the month-to-date
+      * and/or year-to-date running totals need to roll over before
+      * today's activity is added in.
+       01  ws-run-date.
+           05  ws-run-yy                       pic 99.
+           05  ws-run-mm                       pic 99.
+           05  ws-run-dd                       pic 99.
+
+       01  ws-running-totals-header.
+           05  filler                          pic x
+               value space.
+           05  filler                          pic x(13)
+               value "*************".
+           05  filler                          pic x(32)
+               value " MONTH-TO-DATE / YEAR-TO-DATE ".
+           05  filler                          pic x(13)
+               value "*************".
+
+       01  ws-mtd-snl-line.
+           05  filler                          pic x(5)
+               value spaces.
+           05  filler                          pic x(24)
+               value "MTD SALES & LAYAWAY QTY:".
+           05  ws-mtd-snl-count-out             pic zz,zz9.
+           05  filler                          pic x(10)
+               value spaces.
+           05  filler                          pic x(9)
+               value "AMOUNT: ".
+           05  ws-mtd-snl-amt-out                pic $zzz,zz9.99.
+
+       01  ws-mtd-ret-line.
+           05  filler                          pic x(5)
+               value spaces.
+           05  filler                          pic x(24)
+               value "MTD RETURNS QTY:        ".
+           05  ws-mtd-ret-count-out             pic zz,zz9.
+           05  filler                          pic x(10)
+               value spaces.
+           05  filler                          pic x(9)
+               value "AMOUNT: ".
+           05  ws-mtd-ret-amt-out                pic $zzz,zz9.99.
+
+       01  ws-ytd-snl-line.
+           05  filler                          pic x(5)
+               value spaces.
+           05  filler                          pic x(24)
+               value "YTD SALES & LAYAWAY QTY:".
+           05  ws-ytd-snl-count-out             pic zz,zz9.
+           05  filler                          pic x(10)
+               value spaces.
+           05  filler                          pic x(9)
+               value "AMOUNT: ".
+           05  ws-ytd-snl-amt-out                pic $$,$$$,$$9.99.
+
+       01  ws-ytd-ret-line.
+           05  filler                          pic x(5)
+               value spaces.
+           05  filler                          pic x(24)
+               value "YTD RETURNS QTY:        ".
+           05  ws-ytd-ret-count-out             pic zz,zz9.
+           05  filler                          pic x(10)
+               value spaces.
+           05  filler                          pic x(9)
+               value "AMOUNT: ".
+           05  ws-ytd-ret-amt-out                pic $$,$$$,$$9.99.
+
+      * The batch-date/run-id header stamped at the front of every
+      * output file this program writes, read back from Program1's
+      * run-id.dat so every file from one run carries a matching
+      * header no matter which program produced it.
+       01  ws-batch-header-line.
+           05  filler                          pic x(11)
+               value "BATCH DATE:".
+           05  bh-batch-date                   pic 9(6).
+           05  filler                          pic x(4)
+               value spaces.
+           05  filler                          pic x(8)
+               value "RUN ID: ".
+           05  bh-run-id                       pic 9(8).
+
+       77  ws-runid-status                     pic xx
+               value "00".
+
        77  ws-eof                              pic x
                value "N".
+       77  ws-store-eof-flag                   pic x
+               value "N".
+       77  ws-store-found-flag                 pic x
+               value "N".
+       77  ws-invoice-found-flag               pic x
+               value "N".
+       77  ws-lay-found-flag                   pic x
+               value "N".
+       77  ws-lay-eof-flag                     pic x
+               value "N".
+       77  ws-lay-status                       pic xx
+               value "00".
+       77  ws-rt-status                        pic xx
+               value "00".
        77  ws-sales-code                       pic x
                value "S".
        77  ws-layaway-code                     pic x
                value "L".
        77  ws-returns-code                     pic x
                value "R".
+       77  ws-void-code                        pic x
+               value "V".
+       77  ws-exchange-code                    pic x
+               value "X".
        77  ws-cash-code                        pic xx
                value "CA".
        77  ws-debit-code                       pic xx
                value "DB".
        77  ws-credit-code                      pic xx
                value "CR".
-       77  ws-store1-code                      pic xx
-               value "01".
-       77  ws-store2-code                      pic xx
-               value "02".
-       77  ws-store3-code                      pic xx
-               value "03".
-       77  ws-store4-code                      pic xx
-               value "07".
-       77  ws-loop-limit                       pic 9
-               value 5.
-       
+
        procedure division.
 
        000-main.
@@ -379,26 +754,149 @@
            perform 200-readfiles.
            perform 300-writeline
                until ws-eof is equal to "Y".
+           perform 395-reconcile-control-totals.
            perform 400-writereport.
+           perform 460-write-dup-totals.
+           perform 470-write-layaway-subledger.
+           perform 490-update-running-totals.
            perform 500-closefiles.
 
-           accept return-code.
            goback.
 
        100-openfiles.
       * Open files
+           perform 105-load-run-id.
+           perform 110-load-store-master.
+           perform 130-load-layaway-subledger.
+
            open input input-file.
-           open output snl-file ret-file tot-file.
+           open output snl-file ret-file tot-file dup-file.
+
+           write snl-line from ws-batch-header-line.
+           write rec-line from ws-batch-header-line.
+           write tot-line from ws-batch-header-line.
+           write dup-line from ws-batch-header-line.
+
+      * Pick up the batch date and run id Program1 stamped for this
+      * run. A missing file just leaves the header at zeros rather
+      * than aborting.
+       105-load-run-id.
+
+           move 0 to bh-batch-date.
+           move 0 to bh-run-id.
+
+           open input run-id-file.
+
+           if (ws-runid-status = "00") then
+
+               read run-id-file
+                   not at end move ri-batch-date to bh-batch-date
+                        move ri-run-id     to bh-run-id
+               end-read
+
+               close run-id-file
+
+           end-if.
+
+      * Load the store master into a table so the per-store totals
+      * below scale to however many stores are on file.
+       110-load-store-master.
+
+           open input store-master-file.
+
+           read store-master-file
+               at end move "Y" to ws-store-eof-flag.
+
+           perform 120-load-store-entry
+               until ws-store-eof-flag = "Y".
+
+           close store-master-file.
+
+      * Add one store master entry to the in-memory table.
+       120-load-store-entry.
+
+           add 1 to ws-store-tbl-cnt.
+           set ws-store-idx to ws-store-tbl-cnt.
+
+           move sm-in-store-num to ws-store-tbl-num(ws-store-idx).
+
+           read store-master-file
+               at end move "Y" to ws-store-eof-flag.
+
+      * Load yesterday's layaway subledger, if one exists, into a
+      * table. A missing file just means there are no open layaways
+      * carried forward yet.
+       130-load-layaway-subledger.
+
+           open input lay-file.
+
+           if (ws-lay-status = "00") then
+
+               read lay-file
+                   at end move "Y" to ws-lay-eof-flag
+               end-read
+
+               perform 140-load-layaway-entry
+                   until ws-lay-eof-flag = "Y"
+
+               close lay-file
+
+           end-if.
+
+      * Add one layaway subledger entry to the in-memory table.
+       140-load-layaway-entry.
+
+           add 1 to ws-lay-tbl-cnt.
+           set ws-lay-idx to ws-lay-tbl-cnt.
+
+           move lay-invoice-num to ws-lay-tbl-invoice(ws-lay-idx).
+           move lay-balance     to ws-lay-tbl-balance(ws-lay-idx).
+
+           read lay-file
+               at end move "Y" to ws-lay-eof-flag.
 
        200-readfiles.
       * Read the record line
            read input-file
                at end move "Y" to ws-eof.
 
+      * The first record is just the batch header Program1 stamped
+      * on the front of valid.out - skip past it to the real data.
+           if (ws-eof not = "Y") then
+               read input-file
+                   at end move "Y" to ws-eof
+               end-read
+           end-if.
+
        300-writeline.
+
+           perform 238-capture-p1-valid-count.
+
+      * Program1's trailer line is recognized and captured above, not
+      * a transaction - skip the rest of this paragraph for it so it
+      * never reaches the duplicate-invoice check or either split.
+      * The blank separator line Program1 writes just ahead of that
+      * trailer has to be screened out the same way, or it falls
+      * through into 260-process-transaction as a bogus all-spaces
+      * entry.
+           if (wt-trailer-label not = ws-valid-trailer-label)
+              and (valid-in not = spaces) then
+               perform 260-process-transaction
+           end-if.
+
+      * Read next record
+           read input-file at end move "Y" to ws-eof.
+
+      * Bucket one transaction into its sales/layaway/returns split
+      * and tally the counters that feed the totals report and the
+      * 395 reconciliation below.
+       260-process-transaction.
+
       * Reset flags
            move "N" to ws-sales-flag, ws-layaway-flag, ws-sales-lay-flag, ws-returns-flag.
 
+           perform 240-check-duplicate-invoice.
+
       * Set flags and add transaction amount to correct total
            if vi-trans-code is equal to ws-sales-code
                move "Y" to ws-sales-flag
@@ -410,6 +908,7 @@
                move "Y" to ws-layaway-flag
                add 1 to ws-num-lay-trans
                add vi-trans-amt to ws-layaway-total
+               perform 255-update-layaway-balance
            end-if.
 
            if ws-sales-flag = "Y"  or ws-layaway-flag = "Y"
@@ -418,9 +917,9 @@
                add vi-trans-amt to ws-sales-lay-total
 
                if vi-pay-type = ws-cash-code then
-                   
+
                    add vi-trans-amt to ws-cash-tot
-               else    
+               else
                    if vi-pay-type = ws-debit-code then
                        add vi-trans-amt to ws-debit-tot
                    else
@@ -436,21 +935,34 @@
                move "Y" to ws-returns-flag
                add vi-trans-amt to ws-returns-total
            end-if.
+
+      * Void and Exchange records don't have a split file of
+      * their own yet - just count them so 395's reconciliation below
+      * still ties out against Program1's valid count.
+           if vi-trans-code = ws-void-code
+               or vi-trans-code = ws-exchange-code
+               add 1 to ws-num-void-exch-trans
+           end-if.
+
       * Use flags for processing
-           
+
            if ws-sales-lay-flag is equal to "Y" then
                write snl-line from valid-in
-               if vi-store-num = ws-store1-code then
-                   add vi-trans-amt to ws-store-sl-tot(1)
-               else
-                   if vi-store-num = ws-store2-code then
-                       add vi-trans-amt to ws-store-sl-tot(2)
+               move vi-store-num to ws-store-check-num
+               perform 235-search-store-table
+               if (ws-store-found-flag = "Y") then
+                   add vi-trans-amt to ws-store-sl-tot(ws-store-idx)
+                   if vi-pay-type = ws-cash-code then
+                       add vi-trans-amt
+                           to ws-store-cash-tot(ws-store-idx)
                    else
-                       if vi-store-num = ws-store3-code then
-                           add vi-trans-amt to ws-store-sl-tot(3)
+                       if vi-pay-type = ws-debit-code then
+                           add vi-trans-amt
+                               to ws-store-debit-tot(ws-store-idx)
                        else
-                           if vi-store-num = ws-store4-code then
-                               add vi-trans-amt to ws-store-sl-tot(4)
+                           if vi-pay-type = ws-credit-code then
+                               add vi-trans-amt
+                                   to ws-store-credit-tot(ws-store-idx)
                            end-if
                        end-if
                    end-if
@@ -458,38 +970,164 @@
            else
                if vi-trans-code = ws-returns-code then
                    write rec-line from valid-in
-                   if vi-store-num = ws-store1-code then
-                       add vi-trans-amt to ws-store-ret-tot(1)
-                   else
-                       if vi-store-num = ws-store2-code then
-                           add vi-trans-amt to ws-store-ret-tot(2)
-                       else
-                           if vi-store-num = ws-store3-code then
-                               add vi-trans-amt to ws-store-ret-tot(3)
-                           else
-                               if vi-store-num = ws-store4-code then
-                                   add vi-trans-amt 
-                                       to ws-store-ret-tot(4)
-                               end-if
-                           end-if
-                       end-if
+                   move vi-store-num to ws-store-check-num
+                   perform 235-search-store-table
+                   if (ws-store-found-flag = "Y") then
+                       add vi-trans-amt
+                           to ws-store-ret-tot(ws-store-idx)
                    end-if
                end-if
            end-if.
 
-      * Read next record
-           read input-file at end move "Y" to ws-eof.
+      * Program1 stamps its own valid-record count as a trailer line
+      * at the end of valid.out. Recognize it here and pull the count
+      * out; 300-writeline above skips 260-process-transaction for
+      * this same record once it's recognized here, since it's
+      * Program1's own trailer and not a transaction.
+       238-capture-p1-valid-count.
+
+           if (wt-trailer-label = ws-valid-trailer-label) then
+               move wt-trailer-count to ws-p1-valid-count
+           end-if.
+
+      * Catch a double-keyed invoice before it shows up twice in the
+      * split files with no warning. Every occurrence after the first
+      * is written to dup-file.
+       240-check-duplicate-invoice.
+
+           move vi-invoice-number to ws-inv-check-num.
+           perform 245-search-invoice-table.
+
+           if (ws-invoice-found-flag = "Y") then
+
+               add 1 to ws-invoice-tbl-seen-cnt(ws-invoice-idx)
+               write dup-line from valid-in
+               add 1 to ws-cnt-dup-invoices
+
+           else
+
+               add 1 to ws-invoice-tbl-cnt
+               set ws-invoice-idx to ws-invoice-tbl-cnt
+               move ws-inv-check-num
+                   to ws-invoice-tbl-num(ws-invoice-idx)
+               move 1 to ws-invoice-tbl-seen-cnt(ws-invoice-idx)
+
+           end-if.
+
+      * Search the invoice table for ws-inv-check-num.
+       245-search-invoice-table.
+
+           move "N" to ws-invoice-found-flag.
+
+           perform 246-compare-invoice-entry
+               varying ws-invoice-idx from 1 by 1
+               until ws-invoice-idx > ws-invoice-tbl-cnt
+                   or ws-invoice-found-flag = "Y".
+
+      * Compare one invoice table entry to ws-inv-check-num.
+       246-compare-invoice-entry.
+
+           if (ws-inv-check-num = ws-invoice-tbl-num(ws-invoice-idx))
+               then
+
+               move "Y" to ws-invoice-found-flag
+
+           end-if.
+
+      * The first "L" record against an invoice establishes the
+      * balance owed; every later "L" record against the same
+      * invoice is a payment that pays that balance down.
+       255-update-layaway-balance.
+
+           move vi-invoice-number to ws-lay-balance-check.
+           perform 256-search-layaway-table.
+
+           if (ws-lay-found-flag = "Y") then
+
+               subtract vi-trans-amt from ws-lay-tbl-balance(ws-lay-idx)
+
+           else
+
+               add 1 to ws-lay-tbl-cnt
+               set ws-lay-idx to ws-lay-tbl-cnt
+               move ws-lay-balance-check
+                   to ws-lay-tbl-invoice(ws-lay-idx)
+               move vi-trans-amt to ws-lay-tbl-balance(ws-lay-idx)
+
+           end-if.
+
+      * Search the layaway subledger table for ws-lay-balance-check.
+       256-search-layaway-table.
+
+           move "N" to ws-lay-found-flag.
+
+           perform 257-compare-layaway-entry
+               varying ws-lay-idx from 1 by 1
+               until ws-lay-idx > ws-lay-tbl-cnt
+                   or ws-lay-found-flag = "Y".
+
+      * Compare one layaway table entry to ws-lay-balance-check.
+       257-compare-layaway-entry.
+
+           if (ws-lay-balance-check = ws-lay-tbl-invoice(ws-lay-idx))
+               then
+
+               move "Y" to ws-lay-found-flag
+
+           end-if.
+
+      * Search the store master table for ws-store-check-num.
+       235-search-store-table.
+
+           move "N" to ws-store-found-flag.
+
+           perform 236-compare-store-entry
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-tbl-cnt
+                   or ws-store-found-flag = "Y".
+
+      * Compare one store table entry to ws-store-check-num.
+       236-compare-store-entry.
+
+           if (ws-store-check-num = ws-store-tbl-num(ws-store-idx))
+               then
+
+               move "Y" to ws-store-found-flag
+
+           end-if.
+
+      * Check this program's own sales/layaway and returns transaction
+      * counts against the valid-record count Program1 stamped on
+      * valid.out. A mismatch means some records Program1 validated
+      * never made it into either split here - most likely a
+      * trans-code this program doesn't yet sort into a bucket of its
+      * own.
+       395-reconcile-control-totals.
+
+           compute ws-p2-split-count
+               = ws-num-snl-trans + ws-num-return-trans
+                   + ws-num-void-exch-trans.
+
+           if (ws-p2-split-count not = ws-p1-valid-count) then
+
+               move ws-p1-valid-count  to ws-rec-p1-count
+               move ws-p2-split-count  to ws-rec-p2-count
+               display ws-con-discrepancy-msg
+               display ws-reconciliation-line
+               move 16 to return-code
+
+           end-if.
 
        400-writereport.
            perform 410-begintotals.
            perform 420-storesnlheader.
            perform 430-storesnltotals
                varying ws-loop1 from 1 by 1
-               until ws-loop1 = ws-loop-limit.
+               until ws-loop1 > ws-store-tbl-cnt.
            perform 440-storeretheader.
            perform 450-storerettotals
                varying ws-loop2 from 1 by 1
-               until ws-loop2 = ws-loop-limit.
+               until ws-loop2 > ws-store-tbl-cnt.
 
        410-begintotals.
            compute ws-snl-trans-out rounded = ws-num-snl-trans.
@@ -545,28 +1183,148 @@
            
        430-storesnltotals.
 
-           move ws-loop1 to ws-store-number1, ws-store-number2
-           compute ws-snl-amount-by-store rounded 
+           move ws-store-tbl-num(ws-loop1) to ws-store-number1
+           compute ws-snl-amount-by-store rounded
              = ws-store-sl-tot(ws-loop1)
            write tot-line from ws-sl-store-transactions
                after advancing 2 lines.
-.
+
+           move ws-store-tbl-num(ws-loop1) to ws-store-number3,
+               ws-store-number4, ws-store-number5
+           compute ws-store-cash-out rounded
+             = ws-store-cash-tot(ws-loop1)
+           compute ws-store-debit-out rounded
+             = ws-store-debit-tot(ws-loop1)
+           compute ws-store-credit-out rounded
+             = ws-store-credit-tot(ws-loop1)
+           write tot-line from ws-sl-store-cash-line
+               after advancing 1 line.
+           write tot-line from ws-sl-store-debit-line.
+           write tot-line from ws-sl-store-credit-line.
 
        440-storeretheader.
            write tot-line from ws-returns-store-header-line
                after advancing 2 lines.
 
        450-storerettotals.
-           move ws-loop2 to ws-store-number1, ws-store-number2
-           compute ws-ret-amount-by-store rounded 
+           move ws-store-tbl-num(ws-loop2) to ws-store-number2
+           compute ws-ret-amount-by-store rounded
              = ws-store-ret-tot(ws-loop2)
            write tot-line from ws-returns-store-transactions
                after advancing 2 lines.
 
 
+       460-write-dup-totals.
+
+           write dup-line from spaces.
+           move  ws-cnt-dup-invoices to ws-out-dup-record-count.
+           write dup-line from ws-output-dup-records.
+
+       470-write-layaway-subledger.
+      * Re-write the layaway subledger with this run's balances and
+      * print the still-open balances on the totals report. Invoices
+      * that have been paid down to zero drop off the subledger here.
+           open output lay-file.
+
+           write tot-line from ws-lay-report-header
+               after advancing 2 lines.
+
+           perform 480-write-layaway-entry
+               varying ws-lay-idx from 1 by 1
+               until ws-lay-idx > ws-lay-tbl-cnt.
+
+           close lay-file.
+
+       480-write-layaway-entry.
+
+           if (ws-lay-tbl-balance(ws-lay-idx) > 0) then
+
+               move ws-lay-tbl-invoice(ws-lay-idx)  to lay-invoice-num
+               move ws-lay-tbl-balance(ws-lay-idx)  to lay-balance
+               write lay-record
+
+               move ws-lay-tbl-invoice(ws-lay-idx)
+                   to ws-lay-out-invoice
+               move ws-lay-tbl-balance(ws-lay-idx)
+                   to ws-lay-out-balance
+               write tot-line from ws-lay-report-line
+
+           end-if.
+
+      * Roll today's sales/layaway and returns activity into the
+      * month-to-date and year-to-date running totals and print them
+      * on the totals report, so a trend is visible without having
+      * to keep every day's counts-controls-totals.out around.
+       490-update-running-totals.
+
+           accept ws-run-date from date.
+
+           move 0 to rt-last-run-yy.
+           move 0 to rt-last-run-mm.
+           move 0 to rt-mtd-snl-count.
+           move 0 to rt-mtd-snl-amt.
+           move 0 to rt-mtd-ret-count.
+           move 0 to rt-mtd-ret-amt.
+           move 0 to rt-ytd-snl-count.
+           move 0 to rt-ytd-snl-amt.
+           move 0 to rt-ytd-ret-count.
+           move 0 to rt-ytd-ret-amt.
+
+           open input running-totals-file.
+
+           if (ws-rt-status = "00") then
+               read running-totals-file
+                   at end continue
+               end-read
+               close running-totals-file
+           end-if.
+
+           if (rt-last-run-yy not = ws-run-yy) then
+               move 0 to rt-mtd-snl-count rt-mtd-snl-amt
+               move 0 to rt-mtd-ret-count rt-mtd-ret-amt
+               move 0 to rt-ytd-snl-count rt-ytd-snl-amt
+               move 0 to rt-ytd-ret-count rt-ytd-ret-amt
+           else
+           if (rt-last-run-mm not = ws-run-mm) then
+               move 0 to rt-mtd-snl-count rt-mtd-snl-amt
+               move 0 to rt-mtd-ret-count rt-mtd-ret-amt
+           end-if
+           end-if.
+
+           add ws-num-snl-trans    to rt-mtd-snl-count rt-ytd-snl-count.
+           add ws-sales-lay-total  to rt-mtd-snl-amt   rt-ytd-snl-amt.
+           add ws-num-return-trans to rt-mtd-ret-count rt-ytd-ret-count.
+           add ws-returns-total    to rt-mtd-ret-amt   rt-ytd-ret-amt.
+
+           move ws-run-yy to rt-last-run-yy.
+           move ws-run-mm to rt-last-run-mm.
+
+           open output running-totals-file.
+           write rt-record.
+           close running-totals-file.
+
+           write tot-line from ws-running-totals-header
+               after advancing 2 lines.
+
+           move rt-mtd-snl-count to ws-mtd-snl-count-out.
+           move rt-mtd-snl-amt   to ws-mtd-snl-amt-out.
+           write tot-line from ws-mtd-snl-line.
+
+           move rt-mtd-ret-count to ws-mtd-ret-count-out.
+           move rt-mtd-ret-amt   to ws-mtd-ret-amt-out.
+           write tot-line from ws-mtd-ret-line.
+
+           move rt-ytd-snl-count to ws-ytd-snl-count-out.
+           move rt-ytd-snl-amt   to ws-ytd-snl-amt-out.
+           write tot-line from ws-ytd-snl-line.
+
+           move rt-ytd-ret-count to ws-ytd-ret-count-out.
+           move rt-ytd-ret-amt   to ws-ytd-ret-amt-out.
+           write tot-line from ws-ytd-ret-line.
+
        500-closefiles.
 
            close input-file.
-           close snl-file ret-file tot-file.
+           close snl-file ret-file tot-file dup-file.
 
        end program Program2.
