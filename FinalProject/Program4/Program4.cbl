@@ -22,13 +22,51 @@
                assign to "../../../data/returns-report.out"
                organization is line sequential.
 
+      *Tax rate table - keyed by store number so a rate change or a
+      *new jurisdiction is a data update instead of a recompile.
+           select tax-rate-file
+               assign to "../../../data/tax-rate.dat"
+               organization is line sequential
+               file status is ws-taxrt-status.
+
+      *Store master file - keyed by store number, same reference
+      *file Program1/2/3 use, so the per-store breakdown below scales
+      *to however many stores are on file without a recompile.
+           select store-master-file
+               assign to "../../../../Program1/data/store-master.dat"
+               organization is line sequential
+               file status is ws-store-status.
+
+      *GL totals extract - a compact machine-readable copy of this
+      *run's returns/tax totals for the journal-entry program
+      *(Program5) to pick up instead of re-parsing the printed report.
+           select gl-totals-file
+               assign to "../../../data/returns-gl-totals.dat"
+               organization is line sequential.
+
+      *Running totals file - carries month-to-date and year-to-date
+      *returns/tax totals across daily runs instead of throwing every
+      *counter away when the job ends.
+           select running-totals-file
+               assign to "../../../data/program4-running-totals.dat"
+               organization is line sequential
+               file status is ws-rt-status.
+
+      *Run-id control file - Program1 stamps the batch date and run
+      *id for this run here so every program downstream can stamp
+      *the same pair on its own output.
+           select run-id-file
+               assign to "../../../../Program1/data/run-id.dat"
+               organization is line sequential
+               file status is ws-runid-status.
+
        data division.
        file section.
 
       *Define the input line.
        fd input-file
            data record is input-line
-           record contains 36 characters.
+           record contains 38 characters.
 
        01 input-line.
            05 il-trans-code                    pic x.
@@ -40,15 +78,71 @@
                10 il-inv-hyphen                pic x.
                10 il-inv-number                pic 9(6).
            05 il-sku-code                      pic x(15).
+           05 il-reason-code                   pic xx.
 
       *Define the output file
 
        fd output-file
            data record is output-line
-           record contains 105 characters.
+           record contains 115 characters.
+
+       01 output-line                              pic x(115).
+
+      *Define the tax rate table input record
+       fd tax-rate-file
+           data record is tr-record-in
+           record contains 5 characters.
+
+       01 tr-record-in.
+           05 tr-store-num-in                      pic 99.
+           05 tr-tax-rate-in                        pic 9v99.
+
+      *Define the store master input record
+       fd store-master-file
+           data record is sm-store-in
+           record contains 23 characters.
+
+       01 sm-store-in.
+           05 sm-in-store-num                   pic 99.
+           05 sm-in-store-status                pic x.
+           05 sm-in-store-name                  pic x(20).
+
+      *Define the GL totals extract record
+       fd gl-totals-file
+           data record is gl-totals-out
+           record contains 20 characters.
+
+       01 gl-totals-out.
+           05 glt-returns-amt-out                  pic 9(8)v99.
+           05 glt-tax-amt-out                       pic 9(8)v99.
+
+      *Define the running totals record - last run's year/month plus
+      *the month-to-date and year-to-date returns/tax counts and
+      *dollar amounts.
+       fd running-totals-file
+           data record is rt-record
+           record contains 57 characters.
+
+       01 rt-record.
+           05 rt-last-run-yy                       pic 99.
+           05 rt-last-run-mm                       pic 99.
+           05 rt-mtd-r-count                       pic 9(5).
+           05 rt-mtd-r-amt                          pic 9(8)v99.
+           05 rt-mtd-tax-amt                        pic 9(8)v99.
+           05 rt-ytd-r-count                       pic 9(6).
+           05 rt-ytd-r-amt                          pic 9(9)v99.
+           05 rt-ytd-tax-amt                        pic 9(9)v99.
+
+      *Define the run-id record - today's batch date plus a
+      *time-of-day run id.
+       fd run-id-file
+           data record is ri-record
+           record contains 14 characters.
+
+       01 ri-record.
+           05 ri-batch-date                        pic 9(6).
+           05 ri-run-id                            pic 9(8).
 
-       01 output-line                              pic x(105).
-       
        working-storage section.
 
        01 ws-report-header.
@@ -79,6 +173,9 @@
            05 filler                               pic x(12).
            05 filler                               pic x(3)
                value "SKU".
+           05 filler                               pic x(12).
+           05 filler                               pic x(6)
+               value "REASON".
 
        01 ws-column-headers2.
            05 filler                               pic x(3).
@@ -118,6 +215,8 @@
            05 ws-dl-invoice                        pic x(9).
            05 filler                               pic x(5).
            05 ws-dl-sku-code                       pic x(15).
+           05 filler                               pic x(5).
+           05 ws-dl-reason-code                    pic xx.
 
        01 ws-R-total-record-count.
            05 filler                               pic x(33)
@@ -142,12 +241,26 @@
                value 0.13.
            05 ws-con-lines-per-page                pic 99
                value 20.
+           05 ws-con-reason-DF                     pic xx
+               value "DF".
+           05 ws-con-reason-WS                      pic xx
+               value "WS".
+           05 ws-con-reason-CM                      pic xx
+               value "CM".
 
        01 ws-counters.
            05 ws-cnt-R-records                     pic 9(4)
                value 0.
            05 ws-cnt-line-count                    pic 9(4)
                value 0.
+           05 ws-cnt-reason-DF                      pic 9(4)
+               value 0.
+           05 ws-cnt-reason-WS                      pic 9(4)
+               value 0.
+           05 ws-cnt-reason-CM                      pic 9(4)
+               value 0.
+           05 ws-cnt-reason-OT                      pic 9(4)
+               value 0.
 
        01 ws-page-count.
            05 filler                               pic x(79).
@@ -165,10 +278,205 @@
                value 0.
            05 ws-calc-trans-amt                    pic 9(8)v99
                value 0.
+           05 ws-calc-amt-reason-DF                 pic 9(8)v99
+               value 0.
+           05 ws-calc-amt-reason-WS                 pic 9(8)v99
+               value 0.
+           05 ws-calc-amt-reason-CM                 pic 9(8)v99
+               value 0.
+           05 ws-calc-amt-reason-OT                 pic 9(8)v99
+               value 0.
+
+      *Returns-by-reason breakdown report lines
+       01 ws-reason-header.
+           05 filler                               pic x(1)
+               value space.
+           05 filler                               pic x(30)
+               value "RETURNS BY REASON CODE".
+
+       01 ws-reason-DF-line.
+           05 filler                               pic x(5)
+               value spaces.
+           05 filler                               pic x(28)
+               value "DEFECTIVE     COUNT:      ".
+           05 ws-rsn-DF-count                      pic zz9
+               value 0.
+           05 filler                               pic x(10)
+               value "  AMOUNT: ".
+           05 ws-rsn-DF-amt                        pic $zzz,zz9.99
+               value 0.
+
+       01 ws-reason-WS-line.
+           05 filler                               pic x(5)
+               value spaces.
+           05 filler                               pic x(28)
+               value "WRONG SIZE    COUNT:      ".
+           05 ws-rsn-WS-count                      pic zz9
+               value 0.
+           05 filler                               pic x(10)
+               value "  AMOUNT: ".
+           05 ws-rsn-WS-amt                        pic $zzz,zz9.99
+               value 0.
+
+       01 ws-reason-CM-line.
+           05 filler                               pic x(5)
+               value spaces.
+           05 filler                               pic x(28)
+               value "CHANGED MIND  COUNT:      ".
+           05 ws-rsn-CM-count                      pic zz9
+               value 0.
+           05 filler                               pic x(10)
+               value "  AMOUNT: ".
+           05 ws-rsn-CM-amt                        pic $zzz,zz9.99
+               value 0.
+
+       01 ws-reason-OT-line.
+           05 filler                               pic x(5)
+               value spaces.
+           05 filler                               pic x(28)
+               value "UNSPECIFIED   COUNT:      ".
+           05 ws-rsn-OT-count                      pic zz9
+               value 0.
+           05 filler                               pic x(10)
+               value "  AMOUNT: ".
+           05 ws-rsn-OT-amt                        pic $zzz,zz9.99
+               value 0.
        
        01 ws-eof-flag                              pic x
            value "N".
 
+       77 ws-taxrt-status                          pic xx
+           value "00".
+       77 ws-taxrt-eof-flag                        pic x
+           value "N".
+
+       77 ws-store-status                          pic xx
+           value "00".
+
+      *In-memory copy of the tax rate table, loaded once at startup
+      *and searched by store number whenever a record's tax is
+      *calculated. A store with no entry on file falls back to
+      *ws-con-tax-rate below.
+       01 ws-taxrt-tbl-cnt                         pic 9(3)
+           value 0.
+
+       01 ws-taxrt-tbl.
+           05 ws-taxrt-tbl-entry                   occurs 1 to 200 times
+                   depending on ws-taxrt-tbl-cnt
+                   indexed by ws-taxrt-idx.
+               10 ws-taxrt-tbl-store                pic 99.
+               10 ws-taxrt-tbl-rate                 pic 9v99.
+
+       77 ws-store-eof-flag                         pic x
+           value "N".
+       77 ws-store-found-flag                       pic x
+           value "N".
+       77 ws-store-check-num                        pic 99
+           value 0.
+
+      *In-memory copy of the store master, loaded once at startup and
+      *searched by store number to tally the per-store returns
+      *breakdown below.
+       01 ws-store-tbl-cnt                          pic 9(3)
+           value 0.
+
+       01 ws-store-tbl.
+           05 ws-store-tbl-entry              occurs 1 to 200 times
+                   depending on ws-store-tbl-cnt
+                   indexed by ws-store-idx.
+               10 ws-store-tbl-num               pic 99.
+               10 ws-store-tbl-ret-cnt           pic 9(4).
+               10 ws-store-tbl-ret-amt           pic 9(8)v99.
+
+       01 ws-store-returns-header.
+           05 filler                               pic x(1)
+               value space.
+           05 filler                               pic x(30)
+               value "RETURNS BY STORE".
+
+       01 ws-store-returns-line.
+           05 filler                               pic x(5)
+               value spaces.
+           05 filler                               pic x(7)
+               value "STORE: ".
+           05 ws-sr-store-num                       pic 99
+               value 0.
+           05 filler                               pic x(9)
+               value "  COUNT: ".
+           05 ws-sr-ret-count                       pic zz9
+               value 0.
+           05 filler                               pic x(10)
+               value "  AMOUNT: ".
+           05 ws-sr-ret-amt                         pic $zzz,zz9.99
+               value 0.
+
+       77 ws-rt-status                             pic xx
+           value "00".
+
+       77 ws-runid-status                          pic xx
+           value "00".
+
+      *The batch-date/run-id header stamped at the front of every
+      *output file this program writes, read back from Program1's
+      *run-id.dat so every file from one run carries a matching
+      *header no matter which program produced it.
+       01 ws-batch-header-line.
+           05 filler                               pic x(11)
+               value "BATCH DATE:".
+           05 bh-batch-date                        pic 9(6).
+           05 filler                               pic x(4)
+               value spaces.
+           05 filler                               pic x(8)
+               value "RUN ID: ".
+           05 bh-run-id                            pic 9(8).
+
+      *Today's run date, used to decide whether the month-to-date
+      *and/or year-to-date running totals need to roll over before
+      *today's activity is added in.
+       01 ws-run-date.
+           05 ws-run-yy                            pic 99.
+           05 ws-run-mm                             pic 99.
+           05 ws-run-dd                             pic 99.
+
+       01 ws-running-totals-header.
+           05 filler                               pic x
+               value space.
+           05 filler                               pic x(30)
+               value "MONTH-TO-DATE / YEAR-TO-DATE".
+
+       01 ws-mtd-returns-line.
+           05 filler                               pic x(5)
+               value spaces.
+           05 filler                               pic x(19)
+               value "MTD RETURNS COUNT: ".
+           05 ws-mtd-r-count-out                    pic zz,zz9.
+           05 filler                               pic x(10)
+               value "  AMOUNT: ".
+           05 ws-mtd-r-amt-out                      pic $zzz,zz9.99.
+           05 filler                               pic x(8)
+               value "  TAX: ".
+           05 ws-mtd-tax-amt-out                    pic $zzz,zz9.99.
+
+       01 ws-ytd-returns-line.
+           05 filler                               pic x(5)
+               value spaces.
+           05 filler                               pic x(19)
+               value "YTD RETURNS COUNT: ".
+           05 ws-ytd-r-count-out                    pic zz,zz9.
+           05 filler                               pic x(10)
+               value "  AMOUNT: ".
+           05 ws-ytd-r-amt-out                      pic $$,$$$,$$9.99.
+           05 filler                               pic x(8)
+               value "  TAX: ".
+           05 ws-ytd-tax-amt-out                    pic $$,$$$,$$9.99.
+
+       77 ws-tx-check-store                        pic 99
+           value 0.
+       77 ws-tx-found-flag                          pic x
+           value "N".
+       01 ws-tax-rate-in-use                        pic 9v99
+           value 0.
+
        procedure division.
        000-main.
 
@@ -177,6 +485,9 @@
            perform 300-write-report-header.
            perform 350-write-column-headers.
            perform 400-read-file until ws-eof-flag = "Y".
+           perform 700-print-totals.
+           perform 555-write-gl-totals.
+           perform 560-update-running-totals.
 
            perform 999-close-files.
            goback.
@@ -184,15 +495,115 @@
       *Open the necessary files
        100-open-files.
 
+           perform 105-load-run-id.
+           perform 110-load-tax-rate-table.
+           perform 130-load-store-master.
+
            open input input-file.
            open output output-file.
 
+           write output-line from ws-batch-header-line.
+
+      *Pick up the batch date and run id Program1 stamped for this
+      *run. A missing file just leaves the header at zeros rather
+      *than aborting.
+       105-load-run-id.
+
+           move 0 to bh-batch-date.
+           move 0 to bh-run-id.
+
+           open input run-id-file.
+
+           if (ws-runid-status = "00") then
+
+               read run-id-file
+                   not at end move ri-batch-date to bh-batch-date
+                        move ri-run-id     to bh-run-id
+               end-read
+
+               close run-id-file
+
+           end-if.
+
+      *Load the tax rate table into memory so 505-determine-tax-rate
+      *can look up each record's store without touching the file
+      *again. The file is optional - if it isn't there, every store
+      *falls back to ws-con-tax-rate.
+       110-load-tax-rate-table.
+
+           open input tax-rate-file.
+
+           if (ws-taxrt-status = "00") then
+
+               read tax-rate-file
+                   at end move "Y" to ws-taxrt-eof-flag
+               end-read
+
+               perform 120-load-tax-rate-entry
+                   until ws-taxrt-eof-flag = "Y"
+
+               close tax-rate-file
+
+           end-if.
+
+       120-load-tax-rate-entry.
+
+           add 1 to ws-taxrt-tbl-cnt.
+           set ws-taxrt-idx to ws-taxrt-tbl-cnt.
+
+           move tr-store-num-in to ws-taxrt-tbl-store(ws-taxrt-idx).
+           move tr-tax-rate-in  to ws-taxrt-tbl-rate(ws-taxrt-idx).
+
+           read tax-rate-file
+               at end move "Y" to ws-taxrt-eof-flag.
+
+      *Load the store master into memory so 530-search-store-table
+      *can tally returns per store without a table built from
+      *hardcoded store numbers.
+       130-load-store-master.
+
+           open input store-master-file.
+
+           if (ws-store-status = "00") then
+
+               read store-master-file
+                   at end move "Y" to ws-store-eof-flag
+               end-read
+
+               perform 140-load-store-entry
+                   until ws-store-eof-flag = "Y"
+
+               close store-master-file
+
+           end-if.
+
+       140-load-store-entry.
+
+           add 1 to ws-store-tbl-cnt.
+           set ws-store-idx to ws-store-tbl-cnt.
+
+           move sm-in-store-num to ws-store-tbl-num(ws-store-idx).
+           move 0               to ws-store-tbl-ret-cnt(ws-store-idx).
+           move 0               to ws-store-tbl-ret-amt(ws-store-idx).
+
+           read store-master-file
+               at end move "Y" to ws-store-eof-flag.
+
       *Read the first record in the file
        200-initial-read.
 
            read input-file
                at end move "Y" to ws-eof-flag.
 
+      * The first record is just the batch header Program2 stamps
+      * on the front of its returns output - skip past it to the
+      * real data.
+           if (ws-eof-flag not = "Y") then
+               read input-file
+                   at end move "Y" to ws-eof-flag
+               end-read
+           end-if.
+
       *Write the report header.
        300-write-report-header.
 
@@ -225,16 +636,48 @@
                write output-line from spaces
                perform 300-write-report-header
                perform 350-write-column-headers
-           else
-               move ws-calc-total-tax to ws-tot-tax
-               move ws-cnt-R-records  to ws-R-tot-record-count
-               move ws-calc-total-amt to ws-R-tot-return-amt
-               write output-line from spaces
-               write output-line from ws-R-total-record-count
-               write output-line from ws-R-total-trans-amount
-               write output-line from ws-total-tax-owing
            end-if.
 
+      *Print the company-wide totals. Called unconditionally from
+      *000-main after the read loop (not nested in 400-read-file's
+      *EOF branch) so a zero-record day still writes the GL totals
+      *extract and rolls the running totals forward instead of
+      *leaving yesterday's figures in place for Program5 to re-post.
+       700-print-totals.
+
+           move ws-calc-total-tax to ws-tot-tax.
+           move ws-cnt-R-records  to ws-R-tot-record-count.
+           move ws-calc-total-amt to ws-R-tot-return-amt.
+           write output-line from spaces.
+           write output-line from ws-R-total-record-count.
+           write output-line from ws-R-total-trans-amount.
+           write output-line from ws-total-tax-owing.
+           perform 520-write-reason-breakdown.
+           perform 545-write-store-returns-breakdown.
+
+      *Print the returns-by-reason breakdown under the company-wide
+      *totals.
+       520-write-reason-breakdown.
+
+           write output-line from spaces.
+           write output-line from ws-reason-header.
+
+           move ws-cnt-reason-DF       to ws-rsn-DF-count.
+           move ws-calc-amt-reason-DF  to ws-rsn-DF-amt.
+           write output-line from ws-reason-DF-line.
+
+           move ws-cnt-reason-WS       to ws-rsn-WS-count.
+           move ws-calc-amt-reason-WS  to ws-rsn-WS-amt.
+           write output-line from ws-reason-WS-line.
+
+           move ws-cnt-reason-CM       to ws-rsn-CM-count.
+           move ws-calc-amt-reason-CM  to ws-rsn-CM-amt.
+           write output-line from ws-reason-CM-line.
+
+           move ws-cnt-reason-OT       to ws-rsn-OT-count.
+           move ws-calc-amt-reason-OT  to ws-rsn-OT-amt.
+           write output-line from ws-reason-OT-line.
+
       *Write the detail line.
        450-write-detail-line.
 
@@ -248,6 +691,9 @@
 
            move il-invoice-number to ws-dl-invoice.
            move il-sku-code       to ws-dl-sku-code.
+           move il-reason-code    to ws-dl-reason-code.
+
+           perform 510-increment-reason-counters.
 
            write output-line from ws-detail-line.
 
@@ -258,14 +704,201 @@
        500-calculations.
            add ws-calc-trans-amt  to ws-calc-total-amt.
 
+           perform 505-determine-tax-rate.
+
            compute ws-calc-tax-owing   rounded
-               = ( ws-calc-trans-amt   *  ws-con-tax-rate)
+               = ( ws-calc-trans-amt   *  ws-tax-rate-in-use)
 
            move ws-calc-tax-owing to ws-dl-tax-owing.
 
            add 1 to ws-cnt-R-records.
            add ws-calc-tax-owing to ws-calc-total-tax.
 
+           perform 530-increment-store-totals.
+
+      *Tally the return count/amount by reason code for the reason
+      *breakdown printed at the end of the report. A blank or
+      *unrecognized reason code falls into the unspecified bucket.
+       510-increment-reason-counters.
+
+           if (il-reason-code = ws-con-reason-DF) then
+               add 1 to ws-cnt-reason-DF
+               add ws-calc-trans-amt to ws-calc-amt-reason-DF
+           else
+           if (il-reason-code = ws-con-reason-WS) then
+               add 1 to ws-cnt-reason-WS
+               add ws-calc-trans-amt to ws-calc-amt-reason-WS
+           else
+           if (il-reason-code = ws-con-reason-CM) then
+               add 1 to ws-cnt-reason-CM
+               add ws-calc-trans-amt to ws-calc-amt-reason-CM
+           else
+               add 1 to ws-cnt-reason-OT
+               add ws-calc-trans-amt to ws-calc-amt-reason-OT
+           end-if
+           end-if
+           end-if.
+
+      *Look up this record's store in the tax rate table. A store not
+      *on file uses the ws-con-tax-rate default.
+       505-determine-tax-rate.
+
+           move il-store-num to ws-tx-check-store.
+           perform 506-search-tax-rate-table.
+
+           if (ws-tx-found-flag = "Y") then
+               move ws-taxrt-tbl-rate(ws-taxrt-idx) to
+                   ws-tax-rate-in-use
+           else
+               move ws-con-tax-rate to ws-tax-rate-in-use
+           end-if.
+
+       506-search-tax-rate-table.
+
+           move "N" to ws-tx-found-flag.
+
+           perform 507-compare-tax-rate-entry
+               varying ws-taxrt-idx from 1 by 1
+               until ws-taxrt-idx > ws-taxrt-tbl-cnt
+                   or ws-tx-found-flag = "Y".
+
+       507-compare-tax-rate-entry.
+
+           if (ws-tx-check-store = ws-taxrt-tbl-store(ws-taxrt-idx))
+               then
+
+               move "Y" to ws-tx-found-flag
+
+           end-if.
+
+      *Look up this record's store in the store master table and add
+      *this return's count/amount into that store's running totals,
+      *so an abnormal return rate at one store stands out from the
+      *company-wide figures. A store not on file is simply skipped.
+       530-increment-store-totals.
+
+           move il-store-num to ws-store-check-num.
+           perform 535-search-store-table.
+
+           if (ws-store-found-flag = "Y") then
+               add 1 to ws-store-tbl-ret-cnt(ws-store-idx)
+               add ws-calc-trans-amt
+                   to ws-store-tbl-ret-amt(ws-store-idx)
+           end-if.
+
+       535-search-store-table.
+
+           move "N" to ws-store-found-flag.
+
+           perform 540-compare-store-entry
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-tbl-cnt
+                   or ws-store-found-flag = "Y".
+
+       540-compare-store-entry.
+
+           if (ws-store-check-num = ws-store-tbl-num(ws-store-idx))
+               then
+
+               move "Y" to ws-store-found-flag
+
+           end-if.
+
+      *Print the return count/amount per store under the existing
+      *reason-code breakdown.
+       545-write-store-returns-breakdown.
+
+           write output-line from spaces.
+           write output-line from ws-store-returns-header.
+
+           perform 550-write-store-returns-entry
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-tbl-cnt.
+
+       550-write-store-returns-entry.
+
+           move ws-store-tbl-num(ws-store-idx)     to ws-sr-store-num.
+           move ws-store-tbl-ret-cnt(ws-store-idx) to ws-sr-ret-count.
+           move ws-store-tbl-ret-amt(ws-store-idx) to ws-sr-ret-amt.
+
+           write output-line from ws-store-returns-line.
+
+      *Write the GL totals extract for Program5 to pick up - one
+      *record per run, overwritten each time the same as the other
+      *small reference/extract files in this system.
+       555-write-gl-totals.
+
+           open output gl-totals-file.
+
+           move ws-calc-total-amt to glt-returns-amt-out.
+           move ws-calc-total-tax to glt-tax-amt-out.
+
+           write gl-totals-out.
+
+           close gl-totals-file.
+
+      *Roll today's returns/tax activity into the month-to-date and
+      *year-to-date running totals and print them on the Returns
+      *report, so a trend is visible without having to keep every
+      *day's report output around.
+       560-update-running-totals.
+
+           accept ws-run-date from date.
+
+           move 0 to rt-last-run-yy.
+           move 0 to rt-last-run-mm.
+           move 0 to rt-mtd-r-count.
+           move 0 to rt-mtd-r-amt.
+           move 0 to rt-mtd-tax-amt.
+           move 0 to rt-ytd-r-count.
+           move 0 to rt-ytd-r-amt.
+           move 0 to rt-ytd-tax-amt.
+
+           open input running-totals-file.
+
+           if (ws-rt-status = "00") then
+               read running-totals-file
+                   at end continue
+               end-read
+               close running-totals-file
+           end-if.
+
+           if (rt-last-run-yy not = ws-run-yy) then
+               move 0 to rt-mtd-r-count rt-mtd-r-amt
+               move 0 to rt-mtd-tax-amt
+               move 0 to rt-ytd-r-count rt-ytd-r-amt
+               move 0 to rt-ytd-tax-amt
+           else
+           if (rt-last-run-mm not = ws-run-mm) then
+               move 0 to rt-mtd-r-count rt-mtd-r-amt
+               move 0 to rt-mtd-tax-amt
+           end-if
+           end-if.
+
+           add ws-cnt-R-records   to rt-mtd-r-count rt-ytd-r-count.
+           add ws-calc-total-amt  to rt-mtd-r-amt    rt-ytd-r-amt.
+           add ws-calc-total-tax  to rt-mtd-tax-amt  rt-ytd-tax-amt.
+
+           move ws-run-yy to rt-last-run-yy.
+           move ws-run-mm to rt-last-run-mm.
+
+           open output running-totals-file.
+           write rt-record.
+           close running-totals-file.
+
+           write output-line from spaces.
+           write output-line from ws-running-totals-header.
+
+           move rt-mtd-r-count to ws-mtd-r-count-out.
+           move rt-mtd-r-amt   to ws-mtd-r-amt-out.
+           move rt-mtd-tax-amt to ws-mtd-tax-amt-out.
+           write output-line from ws-mtd-returns-line.
+
+           move rt-ytd-r-count to ws-ytd-r-count-out.
+           move rt-ytd-r-amt   to ws-ytd-r-amt-out.
+           move rt-ytd-tax-amt to ws-ytd-tax-amt-out.
+           write output-line from ws-ytd-returns-line.
+
       *Close the used files.
        999-close-files.
 
