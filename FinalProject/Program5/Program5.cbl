@@ -0,0 +1,409 @@
+       identification division.
+       program-id. Program5.
+
+       author.Steve Bakos
+       date-written.August 9th, 2026
+      *Purpose: Turn the sales/layaway/returns/tax totals already
+      *         printed by Program3 and Program4 into a balanced
+      *         debit/credit journal-entry file the general ledger
+      *         system can import directly, instead of someone
+      *         retyping those totals by hand every month-end.
+
+       environment division.
+       configuration section.
+       input-output section.
+
+       file-control.
+      *Sales & Layaway totals extract, written by Program3.
+           select sl-totals-file
+               assign to "../../../../Program3/data/sl-gl-totals.dat"
+               organization is line sequential
+               file status is ws-sl-totals-status.
+
+      *Returns totals extract, written by Program4.
+           select returns-totals-file
+               assign to
+                   "../../../../Program4/data/returns-gl-totals.dat"
+               organization is line sequential
+               file status is ws-ret-totals-status.
+
+      *Output file declaration
+           select journal-file
+               assign to "../../../data/journal-entries.out"
+               organization is line sequential.
+
+      *Run-id control file - Program1 stamps the batch date and run
+      *id for this run here so every program downstream can stamp
+      *the same pair on its own output.
+           select run-id-file
+               assign to "../../../../Program1/data/run-id.dat"
+               organization is line sequential
+               file status is ws-runid-status.
+
+       data division.
+       file section.
+
+      *Define the S&L totals input record
+       fd sl-totals-file
+           data record is sl-totals-in
+           record contains 30 characters.
+
+       01 sl-totals-in.
+           05 sl-sales-amt-in                      pic 9(8)v99.
+           05 sl-layaway-amt-in                    pic 9(8)v99.
+           05 sl-tax-amt-in                        pic 9(8)v99.
+
+      *Define the returns totals input record
+       fd returns-totals-file
+           data record is ret-totals-in
+           record contains 20 characters.
+
+       01 ret-totals-in.
+           05 ret-returns-amt-in                   pic 9(8)v99.
+           05 ret-tax-amt-in                        pic 9(8)v99.
+
+      *Define the journal-entry output record
+       fd journal-file
+           data record is journal-line
+           record contains 80 characters.
+
+       01 journal-line                             pic x(80).
+
+      *Define the run-id record - today's batch date plus a
+      *time-of-day run id.
+       fd run-id-file
+           data record is ri-record
+           record contains 14 characters.
+
+       01 ri-record.
+           05 ri-batch-date                        pic 9(6).
+           05 ri-run-id                            pic 9(8).
+
+       working-storage section.
+
+       77 ws-sl-totals-status                      pic xx
+           value "00".
+       77 ws-ret-totals-status                     pic xx
+           value "00".
+       77 ws-runid-status                          pic xx
+           value "00".
+
+      *The batch-date/run-id header stamped at the front of every
+      *output file this program writes, read back from Program1's
+      *run-id.dat so every file from one run carries a matching
+      *header no matter which program produced it.
+       01 ws-batch-header-line.
+           05 filler                               pic x(11)
+               value "BATCH DATE:".
+           05 bh-batch-date                        pic 9(6).
+           05 filler                               pic x(4)
+               value spaces.
+           05 filler                               pic x(8)
+               value "RUN ID: ".
+           05 bh-run-id                            pic 9(8).
+
+      *Totals carried in from the two extract files. Left at zero
+      *(via the file status checks below) if a program hasn't run
+      *yet or its extract file isn't on hand, so this program still
+      *produces a balanced (if all-zero) entry set rather than
+      *aborting.
+       01 ws-sl-totals.
+           05 ws-sl-sales-amt                      pic 9(8)v99
+               value 0.
+           05 ws-sl-layaway-amt                    pic 9(8)v99
+               value 0.
+           05 ws-sl-tax-amt                        pic 9(8)v99
+               value 0.
+
+       01 ws-ret-totals.
+           05 ws-ret-returns-amt                   pic 9(8)v99
+               value 0.
+           05 ws-ret-tax-amt                        pic 9(8)v99
+               value 0.
+
+       01 ws-je-calc.
+           05 ws-je-sales-side-total                pic 9(8)v99
+               value 0.
+           05 ws-je-returns-side-total               pic 9(8)v99
+               value 0.
+           05 ws-je-total-debits                    pic 9(8)v99
+               value 0.
+           05 ws-je-total-credits                   pic 9(8)v99
+               value 0.
+
+       01 ws-journal-header.
+           05 filler                               pic x(25)
+               value spaces.
+           05 filler                               pic x(30)
+               value "GENERAL LEDGER JOURNAL ENTRY".
+           05 filler                               pic x(25)
+               value spaces.
+
+       01 ws-journal-column-headers.
+           05 filler                               pic x(5)
+               value "ACCT".
+           05 filler                               pic x(3)
+               value spaces.
+           05 filler                               pic x(30)
+               value "DESCRIPTION".
+           05 filler                               pic x(3)
+               value spaces.
+           05 filler                               pic x(13)
+               value "DEBIT".
+           05 filler                               pic x(3)
+               value spaces.
+           05 filler                               pic x(13)
+               value "CREDIT".
+
+      *One 01-level per entry line instead of a single record moved
+      *and removed between writes, the same way Program3/Program4
+      *keep a separate record per printed line.
+       01 ws-je-ar-debit-line.
+           05 filler                               pic x(5)
+               value "1200 ".
+           05 filler                               pic x(3)
+               value spaces.
+           05 filler                               pic x(30)
+               value "ACCOUNTS RECEIVABLE".
+           05 filler                               pic x(3)
+               value spaces.
+           05 ws-je-ar-debit-amt                    pic $$$,$$$,$$9.99.
+
+       01 ws-je-sales-rev-line.
+           05 filler                               pic x(5)
+               value "4000 ".
+           05 filler                               pic x(3)
+               value spaces.
+           05 filler                               pic x(30)
+               value "SALES REVENUE".
+           05 filler                               pic x(19)
+               value spaces.
+           05 filler                               pic x(16)
+               value spaces.
+           05 ws-je-sales-rev-amt                   pic $$$,$$$,$$9.99.
+
+       01 ws-je-layaway-rev-line.
+           05 filler                               pic x(5)
+               value "4100 ".
+           05 filler                               pic x(3)
+               value spaces.
+           05 filler                               pic x(30)
+               value "LAYAWAY REVENUE".
+           05 filler                               pic x(19)
+               value spaces.
+           05 filler                               pic x(16)
+               value spaces.
+           05 ws-je-layaway-rev-amt                 pic $$$,$$$,$$9.99.
+
+       01 ws-je-sales-tax-cr-line.
+           05 filler                               pic x(5)
+               value "2200 ".
+           05 filler                               pic x(3)
+               value spaces.
+           05 filler                               pic x(30)
+               value "SALES TAX PAYABLE".
+           05 filler                               pic x(19)
+               value spaces.
+           05 filler                               pic x(16)
+               value spaces.
+           05 ws-je-sales-tax-cr-amt                 pic $$$,$$$,$$9.99.
+
+       01 ws-je-returns-debit-line.
+           05 filler                               pic x(5)
+               value "4900 ".
+           05 filler                               pic x(3)
+               value spaces.
+           05 filler                               pic x(30)
+               value "SALES RETURNS AND ALLOWANCES".
+           05 filler                               pic x(3)
+               value spaces.
+           05 ws-je-returns-debit-amt                pic $$$,$$$,$$9.99.
+
+       01 ws-je-returns-tax-debit-line.
+           05 filler                               pic x(5)
+               value "2200 ".
+           05 filler                               pic x(3)
+               value spaces.
+           05 filler                               pic x(30)
+               value "SALES TAX PAYABLE".
+           05 filler                               pic x(3)
+               value spaces.
+           05 ws-je-returns-tax-debit-amt             pic $$$,$$$,$$9.99.
+
+       01 ws-je-ar-credit-line.
+           05 filler                               pic x(5)
+               value "1200 ".
+           05 filler                               pic x(3)
+               value spaces.
+           05 filler                               pic x(30)
+               value "ACCOUNTS RECEIVABLE".
+           05 filler                               pic x(19)
+               value spaces.
+           05 filler                               pic x(16)
+               value spaces.
+           05 ws-je-ar-credit-amt                    pic $$$,$$$,$$9.99.
+
+       01 ws-je-totals-line.
+           05 filler                               pic x(38)
+               value "TOTAL DEBITS/CREDITS: ".
+           05 ws-je-debit-total-out                 pic $$$,$$$,$$9.99.
+           05 filler                               pic x(3)
+               value spaces.
+           05 ws-je-credit-total-out                pic $$$,$$$,$$9.99.
+
+       procedure division.
+       000-main.
+
+           perform 100-open-files.
+           perform 300-write-journal-entries.
+           perform 999-close-files.
+
+           goback.
+
+      *Open the necessary files
+       100-open-files.
+
+           perform 105-load-run-id.
+           perform 110-load-sl-totals.
+           perform 120-load-returns-totals.
+
+           open output journal-file.
+
+      *Pick up the batch date and run id Program1 stamped for this
+      *run. A missing file just leaves the header at zeros rather
+      *than aborting.
+       105-load-run-id.
+
+           move 0 to bh-batch-date.
+           move 0 to bh-run-id.
+
+           open input run-id-file.
+
+           if (ws-runid-status = "00") then
+
+               read run-id-file
+                   not at end move ri-batch-date to bh-batch-date
+                        move ri-run-id     to bh-run-id
+               end-read
+
+               close run-id-file
+
+           end-if.
+
+      *Pick up Program3's sales/layaway/tax totals. Left at zero if
+      *Program3 hasn't produced an extract yet.
+       110-load-sl-totals.
+
+           open input sl-totals-file.
+
+           if (ws-sl-totals-status = "00") then
+
+               read sl-totals-file
+                   at end move 0 to sl-sales-amt-in
+                               sl-layaway-amt-in
+                               sl-tax-amt-in
+               end-read
+
+               move sl-sales-amt-in   to ws-sl-sales-amt
+               move sl-layaway-amt-in to ws-sl-layaway-amt
+               move sl-tax-amt-in     to ws-sl-tax-amt
+
+               close sl-totals-file
+
+           end-if.
+
+      *Pick up Program4's returns/tax totals. Left at zero if
+      *Program4 hasn't produced an extract yet.
+       120-load-returns-totals.
+
+           open input returns-totals-file.
+
+           if (ws-ret-totals-status = "00") then
+
+               read returns-totals-file
+                   at end move 0 to ret-returns-amt-in
+                               ret-tax-amt-in
+               end-read
+
+               move ret-returns-amt-in to ws-ret-returns-amt
+               move ret-tax-amt-in     to ws-ret-tax-amt
+
+               close returns-totals-file
+
+           end-if.
+
+      *Write the balanced journal entry set - one debit/credit block
+      *for the sales/layaway/tax side, one for the returns/tax side.
+       300-write-journal-entries.
+
+           write journal-line from ws-batch-header-line.
+           write journal-line from ws-journal-header.
+           write journal-line from spaces.
+           write journal-line from ws-journal-column-headers.
+           write journal-line from spaces.
+
+           perform 310-write-sales-entries.
+           perform 320-write-returns-entries.
+           perform 330-write-grand-totals.
+
+      *DR Accounts Receivable for the full sales+layaway+tax amount,
+      *offset by CR Sales Revenue/Layaway Revenue/Sales Tax Payable -
+      *four lines that balance to each other on their own.
+       310-write-sales-entries.
+
+           compute ws-je-sales-side-total
+               = ws-sl-sales-amt + ws-sl-layaway-amt + ws-sl-tax-amt.
+
+           move ws-je-sales-side-total to ws-je-ar-debit-amt.
+           write journal-line from ws-je-ar-debit-line.
+
+           move ws-sl-sales-amt to ws-je-sales-rev-amt.
+           write journal-line from ws-je-sales-rev-line.
+
+           move ws-sl-layaway-amt to ws-je-layaway-rev-amt.
+           write journal-line from ws-je-layaway-rev-line.
+
+           move ws-sl-tax-amt to ws-je-sales-tax-cr-amt.
+           write journal-line from ws-je-sales-tax-cr-line.
+
+           add ws-je-sales-side-total to ws-je-total-debits.
+           add ws-je-sales-side-total to ws-je-total-credits.
+
+      *DR Sales Returns and Allowances and DR Sales Tax Payable
+      *(returns shrink tax payable too) offset by CR Accounts
+      *Receivable for the combined amount - these three balance to
+      *each other on their own.
+       320-write-returns-entries.
+
+           compute ws-je-returns-side-total
+               = ws-ret-returns-amt + ws-ret-tax-amt.
+
+           move ws-ret-returns-amt to ws-je-returns-debit-amt.
+           write journal-line from ws-je-returns-debit-line.
+
+           move ws-ret-tax-amt to ws-je-returns-tax-debit-amt.
+           write journal-line from ws-je-returns-tax-debit-line.
+
+           move ws-je-returns-side-total to ws-je-ar-credit-amt.
+           write journal-line from ws-je-ar-credit-line.
+
+           add ws-je-returns-side-total to ws-je-total-debits.
+           add ws-je-returns-side-total to ws-je-total-credits.
+
+      *Print the running debit/credit totals so anyone reading the
+      *extract can see at a glance that the entry set balances.
+       330-write-grand-totals.
+
+           write journal-line from spaces.
+
+           move ws-je-total-debits  to ws-je-debit-total-out.
+           move ws-je-total-credits to ws-je-credit-total-out.
+
+           write journal-line from ws-je-totals-line.
+
+      *Close the used files.
+       999-close-files.
+
+           close journal-file.
+
+       end program Program5.
