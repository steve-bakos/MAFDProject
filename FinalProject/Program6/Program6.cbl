@@ -0,0 +1,376 @@
+       identification division.
+       program-id. Program6.
+
+       author.Steve Bakos
+       date-written.August 9th, 2026
+      *Purpose: Look up and reprint a single transaction's detail
+      *         line by invoice number, so a customer call about one
+      *         sale or return doesn't mean grepping through
+      *         valid.out by hand. Builds an indexed invoice master
+      *         from valid.out, then looks up whichever invoice
+      *         number is named in the request file and prints that
+      *         one detail line.
+
+       environment division.
+       configuration section.
+       input-output section.
+
+       file-control.
+      *Valid-record source - same file Program2 splits, used here to
+      *build the indexed invoice master below.
+           select valid-file
+               assign to "../../../../Program1/data/valid.out"
+               organization is line sequential.
+
+      *Invoice master - keyed by invoice number so one transaction
+      *can be pulled directly instead of scanning a flat file.
+           select invoice-master-file
+               assign to "../../../data/invoice-master.idx"
+               organization is indexed
+               access mode is dynamic
+               record key is im-invoice-number
+               file status is ws-im-status.
+
+      *Request file - ops edits this with the invoice number to look
+      *up, the same "small control file drives the run" shape as
+      *review-threshold.dat/tax-rate.dat.
+           select lookup-request-file
+               assign to
+                   "../../../data/invoice-lookup-request.dat"
+               organization is line sequential
+               file status is ws-req-status.
+
+      *Result file - the reprinted detail line (or a not-found
+      *message) for whichever invoice was requested.
+           select result-file
+               assign to "../../../data/invoice-lookup-result.out"
+               organization is line sequential.
+
+      *Run-id control file - Program1 stamps the batch date and run
+      *id for this run here so every program downstream can stamp
+      *the same pair on its own output.
+           select run-id-file
+               assign to "../../../../Program1/data/run-id.dat"
+               organization is line sequential
+               file status is ws-runid-status.
+
+       data division.
+       file section.
+
+      *Define the valid-record input record
+       fd valid-file
+           data record is valid-in
+           record contains 38 characters.
+
+       01 valid-in.
+           05 vi-trans-code                    pic x.
+           05 vi-trans-amt                     pic 9(5)v99.
+           05 vi-pay-type                      pic xx.
+           05 vi-store-num                     pic 99.
+           05 vi-invoice-number.
+               10 vi-inv-prefix                pic xx.
+               10 vi-inv-hyphen                pic x.
+               10 vi-inv-number                pic 9(6).
+           05 vi-sku-code                      pic x(15).
+           05 vi-reason-code                   pic xx.
+
+      * Program1's blank separator line and total-records trailer
+      * line ride down the same 38-byte record area at the bottom of
+      * valid.out - redefined here so 110-load-invoice-entry can
+      * recognize and skip them instead of loading them as if they
+      * were invoice detail.
+       01 ws-valid-trailer-view redefines valid-in.
+           05 wt-trailer-label                 pic x(31).
+           05 wt-trailer-count                 pic z(4)9.
+           05 filler                           pic xx.
+
+      *Define the indexed invoice master record
+       fd invoice-master-file.
+
+       01 im-record.
+           05 im-invoice-number.
+               10 im-inv-prefix                pic xx.
+               10 im-inv-hyphen                pic x.
+               10 im-inv-number                pic 9(6).
+           05 im-trans-code                    pic x.
+           05 im-trans-amt                     pic 9(5)v99.
+           05 im-pay-type                      pic xx.
+           05 im-store-num                     pic 99.
+           05 im-sku-code                      pic x(15).
+           05 im-reason-code                   pic xx.
+
+      *Define the lookup request record
+       fd lookup-request-file
+           data record is lookup-request-in
+           record contains 9 characters.
+
+       01 lookup-request-in.
+           05 lr-inv-prefix                    pic xx.
+           05 lr-inv-hyphen                    pic x.
+           05 lr-inv-number                    pic 9(6).
+
+      *Define the lookup result record
+       fd result-file
+           data record is result-line
+           record contains 80 characters.
+
+       01 result-line                          pic x(80).
+
+      *Define the run-id record - today's batch date plus a
+      *time-of-day run id.
+       fd run-id-file
+           data record is ri-record
+           record contains 14 characters.
+
+       01 ri-record.
+           05 ri-batch-date                    pic 9(6).
+           05 ri-run-id                        pic 9(8).
+
+       working-storage section.
+
+       77 ws-im-status                         pic xx
+           value "00".
+       77 ws-req-status                        pic xx
+           value "00".
+       77 ws-runid-status                      pic xx
+           value "00".
+       77 ws-valid-eof-flag                    pic x
+           value "N".
+       77 ws-invoice-found-flag                pic x
+           value "N".
+
+      * Program1's trailer label, used to recognize the total-records
+      * line when it comes down valid.out along with the real data.
+       01  ws-valid-trailer-label              pic x(31)
+               value "Total Number of Valid Records: ".
+
+       01 ws-requested-invoice.
+           05 ws-req-inv-prefix                pic xx.
+           05 ws-req-inv-hyphen                pic x.
+           05 ws-req-inv-number                pic 9(6).
+
+       01 ws-result-found-line.
+           05 filler                           pic x(9)
+               value "INVOICE: ".
+           05 ws-rf-inv-prefix                 pic xx.
+           05 ws-rf-inv-hyphen                 pic x.
+           05 ws-rf-inv-number                 pic 9(6).
+           05 filler                           pic x(3)
+               value spaces.
+           05 filler                           pic x(6)
+               value "TRANS:".
+           05 ws-rf-trans-code                 pic x.
+           05 filler                           pic x(3)
+               value spaces.
+           05 ws-rf-trans-amt                  pic $$$,$$9.99.
+           05 filler                           pic x(3)
+               value spaces.
+           05 filler                           pic x(5)
+               value "PAY: ".
+           05 ws-rf-pay-type                   pic xx.
+           05 filler                           pic x(3)
+               value spaces.
+           05 filler                           pic x(7)
+               value "STORE: ".
+           05 ws-rf-store-num                  pic 99.
+           05 filler                           pic x(3)
+               value spaces.
+           05 filler                           pic x(5)
+               value "SKU: ".
+           05 ws-rf-sku-code                   pic x(15).
+           05 filler                           pic x(3)
+               value spaces.
+           05 filler                           pic x(8)
+               value "REASON: ".
+           05 ws-rf-reason-code                pic xx.
+
+       01 ws-result-not-found-line.
+           05 filler                           pic x(20)
+               value "INVOICE NOT FOUND: ".
+           05 ws-nf-inv-prefix                 pic xx.
+           05 ws-nf-inv-hyphen                 pic x.
+           05 ws-nf-inv-number                 pic 9(6).
+
+      *The batch-date/run-id header stamped at the front of every
+      *output file this program writes, read back from Program1's
+      *run-id.dat so every file from one run carries a matching
+      *header no matter which program produced it.
+       01 ws-batch-header-line.
+           05 filler                           pic x(11)
+               value "BATCH DATE:".
+           05 bh-batch-date                    pic 9(6).
+           05 filler                           pic x(4)
+               value spaces.
+           05 filler                           pic x(8)
+               value "RUN ID: ".
+           05 bh-run-id                        pic 9(8).
+
+       procedure division.
+       000-main.
+
+           perform 105-load-run-id.
+           perform 100-build-invoice-master.
+           perform 200-load-lookup-request.
+           perform 300-lookup-and-print.
+
+           goback.
+
+      *Pick up the batch date and run id Program1 stamped for this
+      *run. A missing file just leaves the header at zeros rather
+      *than aborting.
+       105-load-run-id.
+
+           move 0 to bh-batch-date.
+           move 0 to bh-run-id.
+
+           open input run-id-file.
+
+           if (ws-runid-status = "00") then
+
+               read run-id-file
+                   not at end move ri-batch-date to bh-batch-date
+                        move ri-run-id     to bh-run-id
+               end-read
+
+               close run-id-file
+
+           end-if.
+
+      *Rebuild the indexed invoice master from valid.out every run,
+      *the same "throwaway reference file rewritten each run" shape
+      *as the checkpoint/layaway files elsewhere in this system.
+       100-build-invoice-master.
+
+           open input valid-file.
+           open output invoice-master-file.
+
+           read valid-file
+               at end move "Y" to ws-valid-eof-flag
+           end-read.
+
+      * The first record is just the batch header Program1 stamps
+      * on the front of valid.out - skip past it to the real data.
+           if (ws-valid-eof-flag not = "Y") then
+               read valid-file
+                   at end move "Y" to ws-valid-eof-flag
+               end-read
+           end-if.
+
+           perform 110-load-invoice-entry
+               until ws-valid-eof-flag = "Y".
+
+           close valid-file.
+           close invoice-master-file.
+
+      *Program1's blank separator/trailer lines at the bottom of
+      *valid.out aren't invoice detail - recognize them here and stop
+      *instead of loading them into the invoice master as garbage.
+       110-load-invoice-entry.
+
+           if (valid-in = spaces)
+               or (wt-trailer-label = ws-valid-trailer-label) then
+
+               move "Y" to ws-valid-eof-flag
+
+           else
+
+               perform 115-write-invoice-entry
+
+           end-if.
+
+       115-write-invoice-entry.
+
+           move vi-inv-prefix to im-inv-prefix.
+           move vi-inv-hyphen to im-inv-hyphen.
+           move vi-inv-number to im-inv-number.
+           move vi-trans-code to im-trans-code.
+           move vi-trans-amt  to im-trans-amt.
+           move vi-pay-type   to im-pay-type.
+           move vi-store-num  to im-store-num.
+           move vi-sku-code   to im-sku-code.
+           move vi-reason-code to im-reason-code.
+
+      *A duplicate invoice number (Program2's duplicate-invoice
+      *exception list already flags these separately) just keeps
+      *whichever entry got here first - this
+      *utility only needs one detail line per invoice to reprint.
+           write im-record
+               invalid key continue
+           end-write.
+
+           read valid-file
+               at end move "Y" to ws-valid-eof-flag
+           end-read.
+
+      *Pick up the invoice number ops wants looked up. Left at zeros
+      *(which won't match anything on file) if the request file
+      *isn't there.
+       200-load-lookup-request.
+
+           open input lookup-request-file.
+
+           if (ws-req-status = "00") then
+
+               read lookup-request-file
+                   at end move spaces to lookup-request-in
+               end-read
+
+               move lr-inv-prefix to ws-req-inv-prefix
+               move lr-inv-hyphen to ws-req-inv-hyphen
+               move lr-inv-number to ws-req-inv-number
+
+               close lookup-request-file
+
+           end-if.
+
+      *Look up the requested invoice on the indexed master and print
+      *either the detail line or a not-found message.
+       300-lookup-and-print.
+
+           open input invoice-master-file.
+           open output result-file.
+
+           write result-line from ws-batch-header-line.
+
+           move ws-req-inv-prefix to im-inv-prefix.
+           move ws-req-inv-hyphen to im-inv-hyphen.
+           move ws-req-inv-number to im-inv-number.
+
+           move "Y" to ws-invoice-found-flag.
+
+           read invoice-master-file
+               invalid key move "N" to ws-invoice-found-flag
+           end-read.
+
+           if (ws-invoice-found-flag = "Y") then
+               perform 310-write-found-result
+           else
+               perform 320-write-not-found-result
+           end-if.
+
+           close invoice-master-file.
+           close result-file.
+
+       310-write-found-result.
+
+           move im-inv-prefix   to ws-rf-inv-prefix.
+           move im-inv-hyphen   to ws-rf-inv-hyphen.
+           move im-inv-number   to ws-rf-inv-number.
+           move im-trans-code   to ws-rf-trans-code.
+           move im-trans-amt    to ws-rf-trans-amt.
+           move im-pay-type     to ws-rf-pay-type.
+           move im-store-num    to ws-rf-store-num.
+           move im-sku-code     to ws-rf-sku-code.
+           move im-reason-code  to ws-rf-reason-code.
+
+           write result-line from ws-result-found-line.
+
+       320-write-not-found-result.
+
+           move ws-req-inv-prefix to ws-nf-inv-prefix.
+           move ws-req-inv-hyphen to ws-nf-inv-hyphen.
+           move ws-req-inv-number to ws-nf-inv-number.
+
+           write result-line from ws-result-not-found-line.
+
+       end program Program6.
